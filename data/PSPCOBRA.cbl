@@ -255,6 +255,50 @@
            02  NOT-DETERM-PLAN-COUNT   PIC 9999    VALUE ZERO  COMP.
 
 
+      *****************************************************************
+      *      BATCH-END MESSAGE SUMMARY COUNTS (BY PHASE AND MSGID)    *
+      *****************************************************************
+       01  W-MSGSUMM.
+           02  SUMM-PHASE-READY-CNT        PIC 9999 VALUE ZERO  COMP.
+           02  SUMM-PHASE-OVERAGE-CNT      PIC 9999 VALUE ZERO  COMP.
+           02  SUMM-PHASE-ACTIVITY-CNT     PIC 9999 VALUE ZERO  COMP.
+           02  SUMM-PHASE-QUALIFY-CNT      PIC 9999 VALUE ZERO  COMP.
+           02  SUMM-PHASE-PARTIC-CNT       PIC 9999 VALUE ZERO  COMP.
+           02  SUMM-PHASE-NOTICE-CNT       PIC 9999 VALUE ZERO  COMP.
+
+           02  SUMM-ADDRESS-NOT-FOUND-CNT      PIC 9999 VALUE ZERO COMP.
+           02  SUMM-BAS-ASSIGN-ERROR-CNT       PIC 9999 VALUE ZERO COMP.
+           02  SUMM-BAS-ASSIGN-NONE-CNT        PIC 9999 VALUE ZERO COMP.
+           02  SUMM-BAS-ELIG-OPTN-NONE-CNT     PIC 9999 VALUE ZERO COMP.
+           02  SUMM-BEGIN-PRIOR-CBR-PD-CNT     PIC 9999 VALUE ZERO COMP.
+           02  SUMM-BENEFIT-OPTS-NF-CNT        PIC 9999 VALUE ZERO COMP.
+           02  SUMM-CBR-NO-DEP-BIRTH-CNT       PIC 9999 VALUE ZERO COMP.
+           02  SUMM-CBR-REDUCED-END-DT-CNT     PIC 9999 VALUE ZERO COMP.
+           02  SUMM-COBRA-ELECT-MISS-CNT       PIC 9999 VALUE ZERO COMP.
+           02  SUMM-COVG-CODE-INVALID-CNT      PIC 9999 VALUE ZERO COMP.
+           02  SUMM-CVGCD-NOT-FOUND-CNT        PIC 9999 VALUE ZERO COMP.
+           02  SUMM-DPND-COBRA-CONFL-CNT       PIC 9999 VALUE ZERO COMP.
+           02  SUMM-DPND-DECEASED-CNT          PIC 9999 VALUE ZERO COMP.
+           02  SUMM-DPND-EX-SPOUSE-CNT         PIC 9999 VALUE ZERO COMP.
+           02  SUMM-DPND-MARRIED-CNT           PIC 9999 VALUE ZERO COMP.
+           02  SUMM-DPND-NOT-FOUND-CNT         PIC 9999 VALUE ZERO COMP.
+           02  SUMM-DPND-OVERAGE-NS-CNT        PIC 9999 VALUE ZERO COMP.
+           02  SUMM-DPND-OVERAGE-S-CNT         PIC 9999 VALUE ZERO COMP.
+           02  SUMM-DUPL-COBRA-EVENT-CNT       PIC 9999 VALUE ZERO COMP.
+           02  SUMM-EMPL-ONLY-CVG-NF-CNT       PIC 9999 VALUE ZERO COMP.
+           02  SUMM-EVENT-COBRA-CONFL-CNT      PIC 9999 VALUE ZERO COMP.
+           02  SUMM-MAX-CVD-PERS-EXC-CNT       PIC 9999 VALUE ZERO COMP.
+           02  SUMM-MAX-DPND-CNT               PIC 9999 VALUE ZERO COMP.
+           02  SUMM-MEDICARE-PRIOR-IN-CNT      PIC 9999 VALUE ZERO COMP.
+           02  SUMM-MEDICARE-PRIOR-SC-CNT      PIC 9999 VALUE ZERO COMP.
+           02  SUMM-MIN-DPND-CNT               PIC 9999 VALUE ZERO COMP.
+           02  SUMM-OPTION-CD-INVALID-CNT      PIC 9999 VALUE ZERO COMP.
+           02  SUMM-OVG-COVRG-CD-INV-CNT       PIC 9999 VALUE ZERO COMP.
+           02  SUMM-SCND-END-PR-INIT-CNT       PIC 9999 VALUE ZERO COMP.
+           02  SUMM-SPOUSE-REQD-CNT            PIC 9999 VALUE ZERO COMP.
+           02  SUMM-TOO-MANY-PRIM-EL-CNT       PIC 9999 VALUE ZERO COMP.
+
+
        01  W-CNTL.
            02  CHKPT-INTERVAL          PIC 999V99              COMP-3.
 
@@ -265,6 +309,8 @@
                88  COBRA-PHASE-QUALIFY             VALUE 'Q'.
                88  COBRA-PHASE-PARTIC              VALUE 'P'.
                88  COBRA-PHASE-COMPLETE            VALUE 'C'.
+               88  COBRA-PHASE-NOTICE              VALUE 'N'.
+               88  COBRA-PHASE-MEDICARE            VALUE 'M'.
 
            02  OVERAGE-PROCESS         PIC X.
                88  OVERAGE-PROCESS-YES             VALUE 'Y'.
@@ -315,6 +361,22 @@ NOCLN          03  COBRA-PREFIX        PIC X       VALUE 'C'.
                        05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
                    04  S-REPRPLN.
                        05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
+                   04  I-REPRHIST.
+                       05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
+               03  MESSAGE-SUMMARY-CURSORS.
+                   04  I-RUNSUMM.
+                       05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
+               03  MEDICARE-RECON-CURSORS.
+                   04  S-MEDFEED.
+                       05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
+                   04  S-MEDACTV.
+                       05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
+                   04  U-PERMEDCR.
+                       05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
+                   04  U-DEPMEDCR.
+                       05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
+                   04  I-MEDRECON.
+                       05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
                03  OVERAGE-CURSORS.
                    04  S-BENPGM.
                        05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
@@ -324,6 +386,8 @@ NOCLN          03  COBRA-PREFIX        PIC X       VALUE 'C'.
                        05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
                    04  I-CBRACTY.
                        05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
+                   04  I-AGEOUT.
+                       05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
                03  OBTAIN-COBRA-DATA-CURSORS.
                    04  S-CBRACTY.
                        05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
@@ -354,6 +418,8 @@ NOCLN          03  COBRA-PREFIX        PIC X       VALUE 'C'.
                        05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
                    04  I-PAROPTN.
                        05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
+                   04  I-TPAREMIT.
+                       05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
                03  UPDATE-COBRA-DATA-CURSORS.
                    04  U-EVT.
                        05  SQL-CURSOR  PIC 9999    VALUE ZERO  COMP.
@@ -2964,6 +3030,256 @@ NOCLN          03  COBRA-PREFIX        PIC X       VALUE 'C'.
                03  FILLER              PIC X       VALUE 'Z'.
 
 
+      /*****************************************************************
+      *       DEPENDENT AGE-OUT ADVANCE NOTICE SQL INSERT STMT         *
+      ******************************************************************
+       01  I-AGEOUT.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCOBRA_I_AGEOUT'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC X       VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20)   VALUE SPACES.
+               03  DEPENDENT-BENEF     PIC XX      VALUE SPACES.
+               03  PLAN-TYPE           PIC XX      VALUE SPACES.
+               03  OVERAGE-DT          PIC X(10)   VALUE SPACES.
+               03  NOTICE-DAYS         PIC 99                  COMP.
+               03  STUDENT-STATUS      PIC X       VALUE SPACES.
+                   88  STUDENT                     VALUE 'Y'.
+                   88  NON-STUDENT                 VALUE 'N'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *       COBRA REPROCESS BEFORE/AFTER HISTORY SQL INSERT STMT     *
+      ******************************************************************
+       01  I-REPRHIST.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCOBRA_I_REPRHS'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20)   VALUE SPACES.
+               03  BENEFIT-RCD-NO      PIC 999                 COMP.
+               03  COBRA-EVENT-ID      PIC 999                 COMP.
+               03  PLAN-TYPE           PIC XX      VALUE SPACES.
+               03  DEPENDENT-BENEF     PIC XX      VALUE SPACES.
+               03  REPROCESS-DT        PIC X(10)   VALUE SPACES.
+               03  BEFORE-AFTER-IND    PIC X       VALUE SPACES.
+                   88  REPROCESS-BEFORE            VALUE 'B'.
+                   88  REPROCESS-AFTER             VALUE 'A'.
+               03  CBR-PLN-REPRCS-IND  PIC X       VALUE SPACES.
+               03  COVERAGE-BEGIN-DT   PIC X(10)   VALUE SPACES.
+               03  COVERAGE-END-DT     PIC X(10)   VALUE SPACES.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *       BATCH-END MESSAGE SUMMARY SQL INSERT STMT                *
+      ******************************************************************
+       01  I-RUNSUMM.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCOBRA_I_RUNSUM'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(5)    VALUE ALL 'C'.
+               03  FILLER              PIC X(30)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  PROCESS-DT          PIC X(10)   VALUE SPACES.
+               03  SUMM-CATEGORY       PIC X(5)    VALUE SPACES.
+                   88  SUMM-CATEGORY-PHASE          VALUE 'PHASE'.
+                   88  SUMM-CATEGORY-MSGID          VALUE 'MSGID'.
+               03  SUMM-KEY            PIC X(30)   VALUE SPACES.
+               03  SUMM-COUNT          PIC 9999                COMP.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *           COBRA TPA REMITTANCE EXTRACT SQL INSERT STMT         *
+      ******************************************************************
+       01  I-TPAREMIT.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCOBRA_I_TPAREM'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC XX      VALUE ALL 'M'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC XXXX    VALUE '2PPP'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20)   VALUE SPACES.
+               03  BENEFIT-RCD-NO      PIC 999                 COMP.
+               03  COBRA-EVENT-ID      PIC 999                 COMP.
+               03  DEPENDENT-BENEF     PIC XX      VALUE SPACES.
+               03  PLAN-TYPE           PIC XX      VALUE SPACES.
+               03  COVERAGE-BEGIN-DT   PIC X(10)   VALUE SPACES.
+               03  COVERAGE-END-DT     PIC X(10)   VALUE SPACES.
+               03  PAYMENT-GRACE-DAYS  PIC 99                  COMP.
+               03  EMPL-CONTRBUTN-AMT  PIC S9999V99            COMP-3.
+               03  PROCESS-DT          PIC X(10)   VALUE SPACES.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *     MEDICARE ENTITLEMENT FEED SQL SELECT BUFFER AND STMT       *
+      ******************************************************************
+       01  S-MEDFEED.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCOBRA_S_MEDFED'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  PROCESS-DT          PIC X(10)   VALUE SPACES.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  EMPLID              PIC X(20).
+               03  DEPENDENT-BENEF     PIC XX.
+               03  MEDICARE-ENTLD-DT   PIC X(10).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *    ACTIVE COBRA PARTICIPANT PLAN SQL SELECT BUFFER AND STMT    *
+      *    (USED TO GATE THE MEDICARE RECONCILIATION EXCEPTIONS LIST)  *
+      ******************************************************************
+       01  S-MEDACTV.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCOBRA_S_MEDACT'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20)   VALUE SPACES.
+               03  DEPENDENT-BENEF     PIC XX      VALUE SPACES.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC XX      VALUE ALL 'M'.
+               03  FILLER              PIC XX      VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  BENEFIT-RCD-NO      PIC 999                 COMP.
+               03  COBRA-EVENT-ID      PIC 999                 COMP.
+               03  PLAN-TYPE           PIC XX.
+               03  CBR-ENROLL-STATUS   PIC X.
+                   88  CBR-ENROLLED                VALUE 'E'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *   MEDICARE ENTITLEMENT EMPLOYEE-LEVEL SQL UPDATE STMT          *
+      ******************************************************************
+       01  U-PERMEDCR.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCOBRA_U_PERMED'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20)   VALUE SPACES.
+               03  MEDICARE-ENTLD-DT   PIC X(10)   VALUE SPACES.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *   MEDICARE ENTITLEMENT DEPENDENT-LEVEL SQL UPDATE STMT         *
+      ******************************************************************
+       01  U-DEPMEDCR.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCOBRA_U_DEPMED'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20)   VALUE SPACES.
+               03  DEPENDENT-BENEF     PIC XX      VALUE SPACES.
+               03  MEDICARE-ENTLD-DT   PIC X(10)   VALUE SPACES.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
+      /*****************************************************************
+      *  MEDICARE ENTITLEMENT RECONCILIATION EXCEPTION SQL INSERT STMT *
+      ******************************************************************
+       01  I-MEDRECON.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPCOBRA_I_MEDREC'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC XX      VALUE ALL 'M'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20)   VALUE SPACES.
+               03  DEPENDENT-BENEF     PIC XX      VALUE SPACES.
+               03  BENEFIT-RCD-NO      PIC 999                 COMP.
+               03  COBRA-EVENT-ID      PIC 999                 COMP.
+               03  PLAN-TYPE           PIC XX      VALUE SPACES.
+               03  MEDICARE-ENTLD-DT   PIC X(10)   VALUE SPACES.
+               03  PROCESS-DT          PIC X(10)   VALUE SPACES.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+
       /*****************************************************************
       *       RELATED EMPLOYEE OF COBRA PARTIC SQL BUFFER AND STMT     *
       ******************************************************************
@@ -5440,6 +5756,16 @@ NOCLN          03  FILLER              PIC X.
 
            PERFORM BA000-INIT
 
+           IF COBRA-PHASE-NOTICE OF W-CNTL
+
+               PERFORM NB000-AGEOUT-NOTICE
+           END-IF
+
+           IF COBRA-PHASE-MEDICARE OF W-CNTL
+
+               PERFORM NC000-MEDICARE-RECON
+           END-IF
+
            IF COBRA-PHASE-READY OF W-CNTL
 
                PERFORM WV000-CLEAR-MESSAGES
@@ -5806,6 +6132,8 @@ NOCLN          03  FILLER              PIC X.
                PERFORM CG000-SET-RUN-STAT-SUCCESSFUL
            END-IF
 
+           PERFORM ZM900-TERM-MESSAGE-SUMMARY
+
            PERFORM WZ000-COMMIT
            PERFORM WX000-DISCONNECT-COMMON-CURSOR
            PERFORM CJ000-DISCONNECT-FROM-SQLRT
@@ -5958,6 +6286,8 @@ NOCLN          03  FILLER              PIC X.
 
                PERFORM XV000-OBTAIN-PARTIC-PLN1
 
+               PERFORM DG350-WRITE-REPROCESS-BEFORE
+
                PERFORM XY000-DELETE-COBRA-BENEFIT
 
                MOVE EMPLID OF W-EVENT  TO  EMPLID OF D-PAR
@@ -5998,6 +6328,7 @@ NOCLN          03  FILLER              PIC X.
 
                PERFORM DG800-UPDATE-REPROCESS-EVENT
                PERFORM XW000-STORE-COBRA-DATA
+               PERFORM DM405-RESET-REPROCESS-PLAN
                PERFORM DG200-FETCH-REPROCESS-EVENT
 
            END-PERFORM
@@ -6090,35 +6421,143 @@ NOCLN          03  FILLER              PIC X.
 
       /*****************************************************************
       *                                                                *
-       DG400-DELETE-PARTIC SECTION.
-       DG400.
+       DG350-WRITE-REPROCESS-BEFORE SECTION.
+       DG350.
       *                                                                *
       ******************************************************************
 
+           PERFORM VARYING WPLAN-IDX  FROM  1  BY  1
+                   UNTIL WPLAN-IDX  >  WPLAN-COUNT OF W-EVENT
+
+               PERFORM DG360-WRITE-REPRHIST-BEFORE
+           END-PERFORM
+
+           .
+       WRITE-REPROCESS-BEFORE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       DG360-WRITE-REPRHIST-BEFORE SECTION.
+       DG360.
+      *                                                                *
+      ******************************************************************
+
+           MOVE EMPLID OF W-EVENT  TO  EMPLID OF I-REPRHIST
+           MOVE BENEFIT-RCD-NO OF W-EVENT
+                   TO  BENEFIT-RCD-NO OF I-REPRHIST
+           MOVE COBRA-EVENT-ID OF W-EVENT
+                   TO  COBRA-EVENT-ID OF I-REPRHIST
+           MOVE PLAN-TYPE OF WPLAN-DATA OF W-EVENT(WPLAN-IDX)
+                   TO  PLAN-TYPE OF I-REPRHIST
+           MOVE DEPENDENT-BENEF OF WPLAN-DATA OF W-EVENT(WPLAN-IDX)
+                   TO  DEPENDENT-BENEF OF I-REPRHIST
+           MOVE PROCESS-DT OF W-CNTL  TO  REPROCESS-DT OF I-REPRHIST
+           MOVE CBR-PLN-REPRCS-IND OF WPLAN-DATA OF W-EVENT(WPLAN-IDX)
+                   TO  CBR-PLN-REPRCS-IND OF I-REPRHIST
+           MOVE COVERAGE-BEGIN-DT OF W-EVENT(WPLAN-IDX)
+                   TO  COVERAGE-BEGIN-DT OF I-REPRHIST
+           MOVE COVERAGE-END-DT OF W-EVENT(WPLAN-IDX)
+                   TO  COVERAGE-END-DT OF I-REPRHIST
+           SET REPROCESS-BEFORE OF I-REPRHIST  TO  TRUE
+
            CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
                                    SQLRT
-                                   SQL-CURSOR-COMMON OF SQLRT
-                                   SQL-STMT OF D-PAR
-                                   BIND-SETUP OF D-PAR
-                                   BIND-DATA OF D-PAR
+                                   SQL-CURSOR OF I-REPRHIST OF W-CNTL
+                                   SQL-STMT OF I-REPRHIST
+                                   BIND-SETUP OF I-REPRHIST
+                                   BIND-DATA OF I-REPRHIST
            IF RTNCD-ERROR OF SQLRT
 
-               DISPLAY 'Emplid/BenRcd#/CBREvtID: '
-                       EMPLID OF W-EVENT '/'
-                       BENEFIT-RCD-NO OF W-EVENT '/'
-                       COBRA-EVENT-ID OF W-EVENT
-               MOVE 'DELETE-PARTIC'  TO  ERR-SECTION OF SQLRT
+               MOVE 'WRITE-REPRHIST-BEFORE'  TO  ERR-SECTION OF SQLRT
                PERFORM ZZ000-SQL-ERROR
            END-IF
 
            .
-       DELETE-PARTIC-EXIT.
+       WRITE-REPRHIST-BEFORE-EXIT.
 
 
       /*****************************************************************
       *                                                                *
-       DG500-DELETE-PARTIC-PLAN SECTION.
-       DG500.
+       DG370-WRITE-REPRHIST-AFTER SECTION.
+       DG370.
+      *                                                                *
+      ******************************************************************
+
+           IF NOT CBR-REPROCESS-NONE OF WPLAN-DATA
+                   OF W-EVENT(WPLAN-IDX)
+
+               MOVE EMPLID OF W-EVENT  TO  EMPLID OF I-REPRHIST
+               MOVE BENEFIT-RCD-NO OF W-EVENT
+                       TO  BENEFIT-RCD-NO OF I-REPRHIST
+               MOVE COBRA-EVENT-ID OF W-EVENT
+                       TO  COBRA-EVENT-ID OF I-REPRHIST
+               MOVE PLAN-TYPE OF WPLAN-DATA OF W-EVENT(WPLAN-IDX)
+                       TO  PLAN-TYPE OF I-REPRHIST
+               MOVE DEPENDENT-BENEF OF WPLAN-DATA
+                       OF W-EVENT(WPLAN-IDX)
+                       TO  DEPENDENT-BENEF OF I-REPRHIST
+               MOVE PROCESS-DT OF W-CNTL
+                       TO  REPROCESS-DT OF I-REPRHIST
+               MOVE CBR-PLN-REPRCS-IND OF WPLAN-DATA
+                       OF W-EVENT(WPLAN-IDX)
+                       TO  CBR-PLN-REPRCS-IND OF I-REPRHIST
+               MOVE COVERAGE-BEGIN-DT OF W-EVENT(WPLAN-IDX)
+                       TO  COVERAGE-BEGIN-DT OF I-REPRHIST
+               MOVE COVERAGE-END-DT OF W-EVENT(WPLAN-IDX)
+                       TO  COVERAGE-END-DT OF I-REPRHIST
+               SET REPROCESS-AFTER OF I-REPRHIST  TO  TRUE
+
+               CALL 'PTPSQLRT' USING ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF I-REPRHIST
+                                           OF W-CNTL
+                                   SQL-STMT OF I-REPRHIST
+                                   BIND-SETUP OF I-REPRHIST
+                                   BIND-DATA OF I-REPRHIST
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'WRITE-REPRHIST-AFTER'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           .
+       WRITE-REPRHIST-AFTER-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       DG400-DELETE-PARTIC SECTION.
+       DG400.
+      *                                                                *
+      ******************************************************************
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF D-PAR
+                                   BIND-SETUP OF D-PAR
+                                   BIND-DATA OF D-PAR
+           IF RTNCD-ERROR OF SQLRT
+
+               DISPLAY 'Emplid/BenRcd#/CBREvtID: '
+                       EMPLID OF W-EVENT '/'
+                       BENEFIT-RCD-NO OF W-EVENT '/'
+                       COBRA-EVENT-ID OF W-EVENT
+               MOVE 'DELETE-PARTIC'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       DELETE-PARTIC-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       DG500-DELETE-PARTIC-PLAN SECTION.
+       DG500.
       *                                                                *
       ******************************************************************
 
@@ -6321,6 +6760,7 @@ NOCLN          03  FILLER              PIC X.
                SET RTNCD-OK OF SQLRT  TO  TRUE
                ADD 1  TO  WPARTIC-COUNT OF W-EVENT
                PERFORM DJ300-SAVE-REPROCESS-PARTIC
+               MOVE ZERO  TO  WPLAN-COUNT OF W-EVENT
 
 
                MOVE EMPLID OF W-EVENT
@@ -6338,9 +6778,12 @@ NOCLN          03  FILLER              PIC X.
 
                PERFORM XB000-OBTAIN-PARTIC-PLN2
 
+               PERFORM DG350-WRITE-REPROCESS-BEFORE
+
                PERFORM XY000-DELETE-COBRA-BENEFIT
                PERFORM DJ400-UPDATE-REPROCESS-PARTIC
                PERFORM XW000-STORE-COBRA-DATA
+               PERFORM DM405-RESET-REPROCESS-PLAN
                PERFORM DJ200-FETCH-REPROCESS-PARTIC
 
            END-PERFORM
@@ -6506,8 +6949,10 @@ NOCLN          03  FILLER              PIC X.
            PERFORM UNTIL RTNCD-END OF SQLRT
 
                SET RTNCD-OK OF SQLRT  TO  TRUE
+               MOVE ZERO  TO  WPLAN-COUNT OF W-EVENT
                ADD 1  TO  WPLAN-COUNT OF W-EVENT
                PERFORM DM300-SAVE-REPROCESS-PLAN
+               PERFORM DG350-WRITE-REPROCESS-BEFORE
                PERFORM XY000-DELETE-COBRA-BENEFIT
                SET WPLAN-IDX  TO  WPLAN-COUNT OF W-EVENT
 
@@ -6547,6 +6992,7 @@ NOCLN          03  FILLER              PIC X.
                END-PERFORM
 
                PERFORM XW000-STORE-COBRA-DATA
+               PERFORM DM405-RESET-REPROCESS-PLAN
                PERFORM DM200-FETCH-REPROCESS-PLAN
 
            END-PERFORM
@@ -6719,13 +7165,29 @@ NOCLN          03  FILLER              PIC X.
                        TO  TRUE
            END-IF
 
-           SET CBR-REPROCESS-NONE OF WPLAN-DATA OF W-EVENT(WPLAN-IDX)
-                   TO  TRUE
-
            .
        SAVE-REPROCESS-PLAN-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       DM405-RESET-REPROCESS-PLAN SECTION.
+       DM405.
+      *                                                                *
+      ******************************************************************
+
+           PERFORM VARYING WPLAN-IDX  FROM  1  BY  1
+                   UNTIL WPLAN-IDX  >  WPLAN-COUNT OF W-EVENT
+
+               SET CBR-REPROCESS-NONE OF WPLAN-DATA
+                       OF W-EVENT(WPLAN-IDX)
+                               TO  TRUE
+           END-PERFORM
+
+           .
+       RESET-REPROCESS-PLAN-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        DM410-SET-EMPL-CUR-COVRG SECTION.
@@ -6967,6 +7429,19 @@ NOCLN          03  FILLER              PIC X.
                END-IF
            END-IF
 
+           IF SQL-CURSOR OF I-REPRHIST OF W-CNTL  NOT =  ZERO
+
+               CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF I-REPRHIST OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'DISC-REPROCESS(I-REPRHIST)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
            .
        DISC-REPROCESS-EXIT.
 
@@ -8666,170 +9141,907 @@ NOCLN          03  FILLER              PIC X.
                    MOVE OVERAGE-DT OF W-SAVE
                         TO  OVERAGE-DT OF W-DEPEND(WDEPEND-IDX)
 
-                   IF OVERAGE-S-YES OF W-SW
-                           OR OVERAGE-NS-YES OF W-SW
+                   IF OVERAGE-S-YES OF W-SW
+                           OR OVERAGE-NS-YES OF W-SW
+
+                       SET OVERAGE-YES OF W-DEPEND(WDEPEND-IDX)
+                               TO  TRUE
+                       MOVE OVERAGE-DT OF W-SAVE
+                           TO  OVERAGE-DT OF W-DEPEND(WDEPEND-IDX)
+                       MOVE OVERAGE-DT OF W-SAVE
+                           TO  COBRA-EVENT-DT OF W-DEPEND(WDEPEND-IDX)
+                   END-IF
+
+                   IF OVERAGE-YES OF W-DEPEND(WDEPEND-IDX)
+
+                       SET COBRA-ACTION-OVERAGE OF W-DEPEND(WDEPEND-IDX)
+                           TO  TRUE
+                       PERFORM XS000-LOAD-OVERAGE-ACTIVITY
+                       PERFORM XT000-UPDATE-DEP-BEN
+                       PERFORM FM610-INSERT-COBRA-ACTIVITY
+                   END-IF
+               END-IF
+           END-IF
+
+           .
+       COBRA-PARTIC-OVERAGE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       FM710-SETUP-RELATED-EMPL-DATA SECTION.
+       FM710.
+      *                                                                *
+      ******************************************************************
+
+           ADD 1  TO  WDEPEND-COUNT OF W-DEPEND
+           SET WDEPEND-IDX  TO  WDEPEND-COUNT
+           INITIALIZE WDEPEND-DATA OF W-DEPEND(WDEPEND-IDX)
+
+           MOVE DEPENDENT-BENEF OF S-RELEMPL
+                   TO  DEPENDENT-BENEF OF W-DEPEND(WDEPEND-IDX)
+           MOVE BIRTHDATE OF S-RELEMPL
+                   TO  BIRTHDATE OF W-DEPEND(WDEPEND-IDX)
+           MOVE COBRA-EMPLID OF S-RELEMPL
+                   TO  COBRA-EMPLID OF W-DEPEND(WDEPEND-IDX)
+           SET COBRA-ACTION-NONE OF W-DEPEND(WDEPEND-IDX)  TO  TRUE
+
+           MOVE WDEPEFF-COUNT OF W-DEPEND
+             TO  WDEPEFF-START OF W-DEPEND(WDEPEND-IDX)
+
+           ADD 1  TO  WDEPEFF-START OF W-DEPEND(WDEPEND-IDX)
+
+           ADD 1  TO  WDEPEFF-COUNT OF W-DEPEND
+           SET WDEPEFF-IDX  TO  WDEPEFF-COUNT
+           INITIALIZE WDEPEFF-DATA OF W-DEPEND(WDEPEFF-IDX)
+
+           MOVE DEPENDENT-BENEF OF S-RELEMPL
+                  TO  DEPENDENT-BEN OF W-DEPEND(WDEPEFF-IDX)
+           MOVE COBRA-EVENT-DT OF W-EVENT
+                  TO  EFFDT OF W-DEPEND(WDEPEFF-IDX)
+           MOVE COVERED-PERSON-TYP OF S-RELEMPL
+                  TO  COVERED-PERSON-TYP OF W-DEPEND(WDEPEFF-IDX)
+           MOVE DISABLED OF S-RELEMPL
+                  TO  DISABLED OF W-DEPEND(WDEPEFF-IDX)
+
+           .
+       GET-ELATED-EMPL-DATA-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       FP000-FINISH-CURRENT-PGM SECTION.
+       FP000.
+      *                                                                *
+      ******************************************************************
+
+               MOVE SPACE  TO  EMPLID OF W-CNTL
+               MOVE SPACE  TO  COBRA-EVENT-DT OF W-CNTL
+               MOVE SPACE  TO  DEPENDENT-BENEF OF W-CNTL
+               MOVE SPACE  TO  COBRA-ACTION OF W-CNTL
+               MOVE ZERO  TO  BENEFIT-RCD-NO OF W-CNTL
+               MOVE ZERO  TO  EMPL-RCD-NO OF W-CNTL
+               MOVE ZERO  TO  COBRA-EVENT-ID OF W-CNTL
+               PERFORM XD000-GET-ELAPSED-TIME
+               PERFORM UA000-REPORT-PROGRESS
+               PERFORM UD000-TAKE-CHECKPOINT
+
+               IF CURSOR-NORMAL OF SQLRT
+
+                   PERFORM FG000-SELECT-ACTIVE-PGM
+               END-IF
+
+               MOVE ZERO  TO  PROGRESS-COUNT OF W-WK
+
+           .
+       FINISH-CURRENT-PGM-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       FV000-DISC-OVERAGE-DEP SECTION.
+       FV000.
+      *                                                                *
+      ******************************************************************
+
+           PERFORM QA000-DISC-CURSORS
+
+           IF SQL-CURSOR OF S-BENPGM OF W-CNTL  NOT =  ZERO
+
+               CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF S-BENPGM OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'DISC-OVERAGE-DEP(S-BENPGM)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           IF SQL-CURSOR OF S-EE-PGM OF W-CNTL  NOT =  ZERO
+
+               CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF S-EE-PGM OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'DISC-OVERAGE-DEP(S-EE-PGM)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           IF SQL-CURSOR OF I-CBRACTY OF W-CNTL  NOT =  ZERO
+
+               CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF I-CBRACTY OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'DISC-OVERAGE-DEP(I-CBRACTY)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           .
+       DISC-OVERAGE-DEP-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       FY000-TERM-OVERAGE-DEP SECTION.
+       FY000.
+      *                                                                *
+      ******************************************************************
+
+           SET COBRA-PHASE-ACTIVITY OF W-CNTL  TO  TRUE
+
+           PERFORM TG000-FINISH-RUN-UNIT
+           PERFORM ZZ999-GET-DISPLAY-TIME
+           DISPLAY 'Overage Dependent Processing Ended at '
+                   TIME-OUT OF W-WK '.'
+
+           .
+       TERM-OVERAGE-DEP-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NB000-AGEOUT-NOTICE SECTION.
+       NB000.
+      * Advance 60/90 day dependent age-out notice scan.  Run stand-   *
+      * alone off COBRA-PHASE-NOTICE so HR can request student         *
+      * certification before FA000-OVERAGE-DEPENDENT turns the age-out*
+      * into an actual COBRA qualifying event.                         *
+      ******************************************************************
+
+           PERFORM ND000-INIT-NOTICE
+           PERFORM FG000-SELECT-ACTIVE-PGM
+           PERFORM FJ000-FETCH-ACTIVE-PGM
+
+           PERFORM UNTIL RTNCD-END OF SQLRT
+
+               MOVE BENEFIT-PROGRAM OF SELECT-DATA OF S-BENPGM
+                       TO  BENEFIT-PROGRAM OF W-CBRDEFN
+               MOVE BENEFIT-PROGRAM OF SELECT-DATA OF S-BENPGM
+                       TO  BENEFIT-PROGRAM OF W-CNTL
+               MOVE EFFDT OF SELECT-DATA OF S-BENPGM
+                       TO  EFFDT OF W-CBRDEFN
+               PERFORM FL000-LOAD-COBRA-PLAN-DATA
+
+               IF WCBRPLN-COUNT OF W-CBRDEFN  >  ZERO
+
+                   PERFORM NM000-PROCESS-EMPL-NOTICE
+               END-IF
+
+               PERFORM FJ000-FETCH-ACTIVE-PGM
+           END-PERFORM
+
+           SET RTNCD-OK OF SQLRT  TO  TRUE
+
+           PERFORM NV000-DISC-NOTICE
+           PERFORM NY000-TERM-NOTICE
+
+           .
+       AGEOUT-NOTICE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       ND000-INIT-NOTICE SECTION.
+       ND000.
+      *                                                                *
+      ******************************************************************
+
+           PERFORM ZZ999-GET-DISPLAY-TIME
+           DISPLAY 'Dependent Age-Out Notice Processing Started at '
+                   TIME-OUT OF W-WK '.'
+           PERFORM TA000-START-RUN-UNIT
+           PERFORM ND100-GET-NOTICE-EVENT
+
+           .
+       INIT-NOTICE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       ND100-GET-NOTICE-EVENT SECTION.
+       ND100.
+      *                                                                *
+      ******************************************************************
+
+           MOVE PROCESS-DT OF W-CNTL
+                   TO  COBRA-EVENT-DT OF W-EVENT
+           PERFORM XF000-LOAD-CBR-EVT-RULES
+           SET COBRA-EVENT-OVERAGE OF W-CNTL  TO  TRUE
+           SET CBR-SOURCE-OVG-PROCESS OF W-CNTL  TO  TRUE
+           PERFORM XH000-GET-CBR-EVT-RULE
+
+           .
+       GET-NOTICE-EVENT-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NM000-PROCESS-EMPL-NOTICE SECTION.
+       NM000.
+      *                                                                *
+      ******************************************************************
+
+           PERFORM FM100-SELECT-EMPL-IN-PGM
+           PERFORM FM200-FETCH-EMPL-IN-PGM
+
+           PERFORM UNTIL RTNCD-END OF SQLRT
+
+               PERFORM NM300-INIT-EMPL-NOTICE
+               MOVE PROCESS-DT OF W-CNTL
+                       TO  BEGIN-DT OF DTWRK
+               MOVE 1  TO  DAYS OF DTWRK
+               SET OPTION-ADD-DAYS OF DTWRK  TO  TRUE
+
+               CALL 'PTPDTWRK' USING   DTWRK
+
+               MOVE END-DT OF DTWRK
+                       TO  COBRA-EVENT-DT OF W-EVENT
+               PERFORM XM200-OBTAIN-HTH-DATA
+
+               IF WCURDB-COUNT OF W-CURELT  >  0
+
+                   PERFORM NM400-PROCESS-DEPENDENT-NOTICE
+               END-IF
+
+               PERFORM FM200-FETCH-EMPL-IN-PGM
+           END-PERFORM
+
+           SET RTNCD-OK OF SQLRT  TO  TRUE
+
+           .
+       PROCESS-EMPL-NOTICE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NM300-INIT-EMPL-NOTICE SECTION.
+       NM300.
+      *                                                                *
+      ******************************************************************
+
+           MOVE ZERO  TO  WDEPEND-COUNT OF W-DEPEND
+           MOVE ZERO  TO  WDEPEFF-COUNT OF W-DEPEND
+           MOVE ZERO  TO  WCUR-COUNT OF W-CURELT
+           MOVE ZERO  TO  WCURDB-COUNT OF W-CURELT
+           MOVE EMPLID OF SELECT-DATA OF S-EE-PGM  TO  EMPLID OF W-EVENT
+           MOVE EMPL-RCD-NO OF SELECT-DATA OF S-EE-PGM
+                   TO  EMPL-RCD-NO OF W-EVENT
+           MOVE BENEFIT-RCD-NO OF S-EE-PGM
+                   TO  BENEFIT-RCD-NO OF W-EVENT
+           MOVE BENEFIT-PROGRAM OF SELECT-DATA OF S-EE-PGM
+                   TO  BENEFIT-PROGRAM OF W-CURELT
+           MOVE ZERO  TO  COBRA-EVENT-ID OF W-CURELT
+           MOVE ZERO  TO  COBRA-EVENT-ID OF W-EVENT
+
+           .
+       INIT-EMPL-NOTICE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NM400-PROCESS-DEPENDENT-NOTICE SECTION.
+       NM400.
+      *                                                                *
+      ******************************************************************
+
+           SET LOAD-EMPL-DEP-NO OF W-SW  TO  TRUE
+           PERFORM XN000-LOAD-DEPENDENT
+
+           MOVE BENEFIT-PROGRAM OF W-CBRDEFN
+                       TO  BENEFIT-PROGRAM OF BATBL
+           MOVE PROCESS-DT OF W-CNTL  TO  EVENT-DT OF BATBL
+           SET ACTION-LOAD-PGM-DEFN OF BATBL  TO  TRUE
+           PERFORM RA000-TABLE-ACCESS
+
+           PERFORM VARYING WDEPEND-IDX  FROM  1  BY  1
+                   UNTIL WDEPEND-IDX  >  WDEPEND-COUNT OF W-DEPEND
+
+               MOVE COBRA-EVENT-DT OF W-EVENT
+                       TO  SEARCH-EFFDT OF W-DEPEND
+               PERFORM XN700-SRCH-DEP-EFF-DATA
+
+               SET OVERAGE-NO OF W-DEPEND(WDEPEND-IDX)  TO  TRUE
+               PERFORM XP000-QUALIFY-DEPENDENT
+
+               IF QUALIFIED-YES OF W-DEPEND(WDEPEND-IDX)
+
+                  IF AGE-LIMIT-YES OF W-DEPEND(WDEPEFF-IDX)
+
+                    IF (DISABLED-YES OF W-DEPEND(WDEPEFF-IDX)
+                            AND EXCL-DISABLED-NO OF W-DEPRULE)
+                                    OR DISABLED-NO
+                                            OF W-DEPEND(WDEPEFF-IDX)
+
+                        PERFORM NM410-CHECK-HEALTH-DEP-NOTICE
+
+                     END-IF
+                  END-IF
+               END-IF
+           END-PERFORM
+
+           .
+       PROCESS-DEPENDENT-NOTICE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NM410-CHECK-HEALTH-DEP-NOTICE SECTION.
+       NM410.
+      * Look ahead 90 days from PROCESS-DT to catch the dependent's    *
+      * age-out date before it happens, and classify it into the 60-  *
+      * or 90-day advance notice bucket.  OVERAGE-DT computed by      *
+      * XQ100/XQ200 depends only on birthdate and the plan's age rule,*
+      * not on AGE-AS-OF-DT, so a single 90-day look-ahead check finds*
+      * both buckets.  XQ300's non-student-transition lookup keys off *
+      * PROCESS-DT (not AGE-AS-OF-DT) for this reason, so the student-*
+      * status-as-of date this notice sees matches what the real      *
+      * age-out run will see later.                                   *
+      ******************************************************************
+
+           PERFORM VARYING WCURDB-IDX  FROM  1  BY  1
+                   UNTIL WCURDB-IDX  >  WCURDB-COUNT OF W-CURELT
+
+               IF DEPENDENT-BENEF OF W-DEPEND(WDEPEND-IDX)
+                       =  DEPENDENT-BENEF OF W-CURELT(WCURDB-IDX)
+
+                   PERFORM FM411-CHECK-COBRA-PLAN
+
+                   IF COBRA-PLAN-YES OF W-SW
+
+                       MOVE PLAN-TYPE OF WCURDB-DATA
+                          OF W-CURELT(WCURDB-IDX) TO PLAN-TYPE OF W-SAVE
+                       PERFORM XO950-SEARCH-DEP-PLNDFN
+
+                       MOVE PROCESS-DT OF W-CNTL  TO  BEGIN-DT OF DTWRK
+                       MOVE 90  TO  DAYS OF DTWRK
+                       SET OPTION-ADD-DAYS OF DTWRK  TO  TRUE
+                       CALL 'PTPDTWRK' USING   DTWRK
+                       MOVE END-DT OF DTWRK  TO  AGE-AS-OF-DT OF W-CNTL
+
+                       PERFORM XQ000-DEPENDENT-AGE-CHECK
+
+                       IF OVERAGE-S-YES OF W-SW
+                          OR OVERAGE-NS-YES OF W-SW
+
+                           PERFORM NM420-WRITE-AGEOUT-NOTICE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE PROCESS-DT OF W-CNTL  TO  AGE-AS-OF-DT OF W-CNTL
+
+           .
+       CHECK-HEALTH-DEP-NOTICE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NM420-WRITE-AGEOUT-NOTICE SECTION.
+       NM420.
+      * OVERAGE-DT OF W-SAVE is already past PROCESS-DT minus the      *
+      * run's 60-day window when it is less than or equal to PROCESS- *
+      * DT itself -- FA000-OVERAGE-DEPENDENT will raise that one today,*
+      * so this notice run only reports the 60/90 day advance buckets.*
+      ******************************************************************
+
+           MOVE PROCESS-DT OF W-CNTL  TO  BEGIN-DT OF DTWRK
+           MOVE 60  TO  DAYS OF DTWRK
+           SET OPTION-ADD-DAYS OF DTWRK  TO  TRUE
+           CALL 'PTPDTWRK' USING   DTWRK
+
+           IF OVERAGE-DT OF W-SAVE  >  PROCESS-DT OF W-CNTL
+
+               INITIALIZE BIND-DATA OF I-AGEOUT
+               MOVE EMPLID OF W-EVENT  TO  EMPLID OF I-AGEOUT
+               MOVE DEPENDENT-BENEF OF W-DEPEND(WDEPEND-IDX)
+                       TO  DEPENDENT-BENEF OF I-AGEOUT
+               MOVE PLAN-TYPE OF W-SAVE  TO  PLAN-TYPE OF I-AGEOUT
+               MOVE OVERAGE-DT OF W-SAVE  TO  OVERAGE-DT OF I-AGEOUT
+
+               IF OVERAGE-DT OF W-SAVE  <=  END-DT OF DTWRK
+
+                   MOVE 60  TO  NOTICE-DAYS OF I-AGEOUT
+               ELSE
+                   MOVE 90  TO  NOTICE-DAYS OF I-AGEOUT
+               END-IF
+
+               IF STUDENT OF W-DEPEND(WDEPEFF-IDX)
+
+                   SET STUDENT OF I-AGEOUT  TO  TRUE
+               ELSE
+                   SET NON-STUDENT OF I-AGEOUT  TO  TRUE
+               END-IF
+
+               CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF I-AGEOUT OF W-CNTL
+                                       SQL-STMT OF I-AGEOUT
+                                       BIND-SETUP OF I-AGEOUT
+                                       BIND-DATA OF I-AGEOUT
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'WRITE-AGEOUT-NOTICE'  TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           .
+       WRITE-AGEOUT-NOTICE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NV000-DISC-NOTICE SECTION.
+       NV000.
+      *                                                                *
+      ******************************************************************
+
+           PERFORM QA000-DISC-CURSORS
+
+           IF SQL-CURSOR OF S-BENPGM OF W-CNTL  NOT =  ZERO
+
+               CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF S-BENPGM OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'DISC-NOTICE(S-BENPGM)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           IF SQL-CURSOR OF S-EE-PGM OF W-CNTL  NOT =  ZERO
+
+               CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF S-EE-PGM OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'DISC-NOTICE(S-EE-PGM)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           IF SQL-CURSOR OF I-AGEOUT OF W-CNTL  NOT =  ZERO
+
+               CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF I-AGEOUT OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'DISC-NOTICE(I-AGEOUT)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           .
+       DISC-NOTICE-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NY000-TERM-NOTICE SECTION.
+       NY000.
+      *                                                                *
+      ******************************************************************
+
+           PERFORM TG000-FINISH-RUN-UNIT
+           PERFORM ZZ999-GET-DISPLAY-TIME
+           DISPLAY 'Dependent Age-Out Notice Processing Ended at '
+                   TIME-OUT OF W-WK '.'
+
+           .
+       TERM-NOTICE-EXIT.
+
+
+      /*****************************************************************
+      *     MEDICARE ENTITLEMENT RECONCILIATION FRONT-END LOAD STEP    *
+      ******************************************************************
+       NC000-MEDICARE-RECON SECTION.
+       NC000.
+      * Run stand-alone off COBRA-PHASE-MEDICARE, ahead of the nightly *
+      * COBRA run, to bring MEDICARE-ENTLD-DT current from the staged *
+      * CMS/vendor entitlement feed before COBRA-EVENT-MEDICARE       *
+      * processing runs off it.                                      *
+      ******************************************************************
+
+           PERFORM NE000-INIT-MEDICARE-RECON
+           PERFORM NF000-SELECT-MEDICARE-FEED
+           PERFORM NF100-FETCH-MEDICARE-FEED
+
+           PERFORM UNTIL RTNCD-END OF SQLRT
+
+               PERFORM NG000-PROCESS-MEDICARE-FEED
+               PERFORM NF100-FETCH-MEDICARE-FEED
+           END-PERFORM
+
+           SET RTNCD-OK OF SQLRT  TO  TRUE
+
+           PERFORM NH000-DISC-MEDICARE-RECON
+           PERFORM NJ000-TERM-MEDICARE-RECON
+
+           .
+       MEDICARE-RECON-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NE000-INIT-MEDICARE-RECON SECTION.
+       NE000.
+      *                                                                *
+      ******************************************************************
+
+           PERFORM ZZ999-GET-DISPLAY-TIME
+           DISPLAY 'Medicare Entitlement Reconciliation Started at '
+                   TIME-OUT OF W-WK '.'
+           PERFORM TA000-START-RUN-UNIT
+
+           .
+       INIT-MEDICARE-RECON-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NF000-SELECT-MEDICARE-FEED SECTION.
+       NF000.
+      *                                                                *
+      ******************************************************************
+
+           MOVE PROCESS-DT OF W-CNTL  TO  PROCESS-DT OF BIND-DATA
+                                               OF S-MEDFEED
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF S-MEDFEED OF W-CNTL
+                                   SQL-STMT OF S-MEDFEED
+                                   BIND-SETUP OF S-MEDFEED
+                                   BIND-DATA OF S-MEDFEED
+                                   SELECT-SETUP OF S-MEDFEED
+                                   SELECT-DATA OF S-MEDFEED
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'SELECT-MEDICARE-FEED'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       SELECT-MEDICARE-FEED-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NF100-FETCH-MEDICARE-FEED SECTION.
+       NF100.
+      *                                                                *
+      ******************************************************************
+
+           INITIALIZE SELECT-DATA OF S-MEDFEED
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF S-MEDFEED OF W-CNTL
+           IF RTNCD-ERROR OF SQLRT
+                   AND NOT RTNCD-END OF SQLRT
+
+               MOVE 'FETCH-MEDICARE-FEED'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       FETCH-MEDICARE-FEED-EXIT.
+
+
+      /*****************************************************************
+      *   APPLY ONE STAGED FEED ROW AND CHECK FOR AN ACTIVE PARTICIPANT*
+      ******************************************************************
+       NG000-PROCESS-MEDICARE-FEED SECTION.
+       NG000.
+      *                                                                *
+      ******************************************************************
+
+           IF DEPENDENT-BENEF OF SELECT-DATA OF S-MEDFEED  =  SPACES
+
+               PERFORM NG100-UPDATE-EMPL-MEDICARE
+           ELSE
+               PERFORM NG200-UPDATE-DEPEND-MEDICARE
+           END-IF
+
+           PERFORM NG300-CHECK-ACTIVE-MEDICARE-EXCPT
+
+           .
+       PROCESS-MEDICARE-FEED-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       NG100-UPDATE-EMPL-MEDICARE SECTION.
+       NG100.
+      *                                                                *
+      ******************************************************************
+
+           MOVE EMPLID OF SELECT-DATA OF S-MEDFEED
+                   TO  EMPLID OF U-PERMEDCR
+           MOVE MEDICARE-ENTLD-DT OF SELECT-DATA OF S-MEDFEED
+                   TO  MEDICARE-ENTLD-DT OF U-PERMEDCR
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF U-PERMEDCR OF W-CNTL
+                                   SQL-STMT OF U-PERMEDCR
+                                   BIND-SETUP OF U-PERMEDCR
+                                   BIND-DATA OF U-PERMEDCR
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'UPDATE-EMPL-MEDICARE'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       UPDATE-EMPL-MEDICARE-EXIT.
+
 
-                       SET OVERAGE-YES OF W-DEPEND(WDEPEND-IDX)
-                               TO  TRUE
-                       MOVE OVERAGE-DT OF W-SAVE
-                           TO  OVERAGE-DT OF W-DEPEND(WDEPEND-IDX)
-                       MOVE OVERAGE-DT OF W-SAVE
-                           TO  COBRA-EVENT-DT OF W-DEPEND(WDEPEND-IDX)
-                   END-IF
+      /*****************************************************************
+      *                                                                *
+       NG200-UPDATE-DEPEND-MEDICARE SECTION.
+       NG200.
+      *                                                                *
+      ******************************************************************
 
-                   IF OVERAGE-YES OF W-DEPEND(WDEPEND-IDX)
+           MOVE EMPLID OF SELECT-DATA OF S-MEDFEED
+                   TO  EMPLID OF U-DEPMEDCR
+           MOVE DEPENDENT-BENEF OF SELECT-DATA OF S-MEDFEED
+                   TO  DEPENDENT-BENEF OF U-DEPMEDCR
+           MOVE MEDICARE-ENTLD-DT OF SELECT-DATA OF S-MEDFEED
+                   TO  MEDICARE-ENTLD-DT OF U-DEPMEDCR
 
-                       SET COBRA-ACTION-OVERAGE OF W-DEPEND(WDEPEND-IDX)
-                           TO  TRUE
-                       PERFORM XS000-LOAD-OVERAGE-ACTIVITY
-                       PERFORM XT000-UPDATE-DEP-BEN
-                       PERFORM FM610-INSERT-COBRA-ACTIVITY
-                   END-IF
-               END-IF
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF U-DEPMEDCR OF W-CNTL
+                                   SQL-STMT OF U-DEPMEDCR
+                                   BIND-SETUP OF U-DEPMEDCR
+                                   BIND-DATA OF U-DEPMEDCR
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'UPDATE-DEPEND-MEDICARE'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
            END-IF
 
            .
-       COBRA-PARTIC-OVERAGE-EXIT.
+       UPDATE-DEPEND-MEDICARE-EXIT.
 
 
       /*****************************************************************
-      *                                                                *
-       FM710-SETUP-RELATED-EMPL-DATA SECTION.
-       FM710.
+      *  SCAN THIS EMPLID'S COBRA PLANS FOR AN ACTIVE ENROLLMENT AND   *
+      *  WRITE ONE EXCEPTION ROW PER ACTIVE PLAN THIS FEED ROW HITS    *
+      ******************************************************************
+       NG300-CHECK-ACTIVE-MEDICARE-EXCPT SECTION.
+       NG300.
       *                                                                *
       ******************************************************************
 
-           ADD 1  TO  WDEPEND-COUNT OF W-DEPEND
-           SET WDEPEND-IDX  TO  WDEPEND-COUNT
-           INITIALIZE WDEPEND-DATA OF W-DEPEND(WDEPEND-IDX)
+           MOVE EMPLID OF SELECT-DATA OF S-MEDFEED
+                   TO  EMPLID OF BIND-DATA OF S-MEDACTV
+           MOVE DEPENDENT-BENEF OF SELECT-DATA OF S-MEDFEED
+                   TO  DEPENDENT-BENEF OF BIND-DATA OF S-MEDACTV
 
-           MOVE DEPENDENT-BENEF OF S-RELEMPL
-                   TO  DEPENDENT-BENEF OF W-DEPEND(WDEPEND-IDX)
-           MOVE BIRTHDATE OF S-RELEMPL
-                   TO  BIRTHDATE OF W-DEPEND(WDEPEND-IDX)
-           MOVE COBRA-EMPLID OF S-RELEMPL
-                   TO  COBRA-EMPLID OF W-DEPEND(WDEPEND-IDX)
-           SET COBRA-ACTION-NONE OF W-DEPEND(WDEPEND-IDX)  TO  TRUE
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF S-MEDACTV OF W-CNTL
+                                   SQL-STMT OF S-MEDACTV
+                                   BIND-SETUP OF S-MEDACTV
+                                   BIND-DATA OF S-MEDACTV
+                                   SELECT-SETUP OF S-MEDACTV
+                                   SELECT-DATA OF S-MEDACTV
+           IF RTNCD-ERROR OF SQLRT
 
-           MOVE WDEPEFF-COUNT OF W-DEPEND
-             TO  WDEPEFF-START OF W-DEPEND(WDEPEND-IDX)
+               MOVE 'SELECT-MEDICARE-ACTIVE'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
 
-           ADD 1  TO  WDEPEFF-START OF W-DEPEND(WDEPEND-IDX)
+           INITIALIZE SELECT-DATA OF S-MEDACTV
 
-           ADD 1  TO  WDEPEFF-COUNT OF W-DEPEND
-           SET WDEPEFF-IDX  TO  WDEPEFF-COUNT
-           INITIALIZE WDEPEFF-DATA OF W-DEPEND(WDEPEFF-IDX)
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF S-MEDACTV OF W-CNTL
+           IF RTNCD-ERROR OF SQLRT
+                   AND NOT RTNCD-END OF SQLRT
 
-           MOVE DEPENDENT-BENEF OF S-RELEMPL
-                  TO  DEPENDENT-BEN OF W-DEPEND(WDEPEFF-IDX)
-           MOVE COBRA-EVENT-DT OF W-EVENT
-                  TO  EFFDT OF W-DEPEND(WDEPEFF-IDX)
-           MOVE COVERED-PERSON-TYP OF S-RELEMPL
-                  TO  COVERED-PERSON-TYP OF W-DEPEND(WDEPEFF-IDX)
-           MOVE DISABLED OF S-RELEMPL
-                  TO  DISABLED OF W-DEPEND(WDEPEFF-IDX)
+               MOVE 'FETCH-MEDICARE-ACTIVE'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           PERFORM UNTIL RTNCD-END OF SQLRT
+
+               IF CBR-ENROLLED OF SELECT-DATA OF S-MEDACTV
+
+                   PERFORM NG400-WRITE-MEDICARE-EXCPT
+               END-IF
+
+               INITIALIZE SELECT-DATA OF S-MEDACTV
+
+               CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF S-MEDACTV OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+                       AND NOT RTNCD-END OF SQLRT
+
+                   MOVE 'FETCH-MEDICARE-ACTIVE'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-PERFORM
+
+           SET RTNCD-OK OF SQLRT  TO  TRUE
 
            .
-       GET-ELATED-EMPL-DATA-EXIT.
+       CHECK-ACTIVE-MEDICARE-EXCPT-EXIT.
 
 
       /*****************************************************************
       *                                                                *
-       FP000-FINISH-CURRENT-PGM SECTION.
-       FP000.
+       NG400-WRITE-MEDICARE-EXCPT SECTION.
+       NG400.
       *                                                                *
       ******************************************************************
 
-               MOVE SPACE  TO  EMPLID OF W-CNTL
-               MOVE SPACE  TO  COBRA-EVENT-DT OF W-CNTL
-               MOVE SPACE  TO  DEPENDENT-BENEF OF W-CNTL
-               MOVE SPACE  TO  COBRA-ACTION OF W-CNTL
-               MOVE ZERO  TO  BENEFIT-RCD-NO OF W-CNTL
-               MOVE ZERO  TO  EMPL-RCD-NO OF W-CNTL
-               MOVE ZERO  TO  COBRA-EVENT-ID OF W-CNTL
-               PERFORM XD000-GET-ELAPSED-TIME
-               PERFORM UA000-REPORT-PROGRESS
-               PERFORM UD000-TAKE-CHECKPOINT
-
-               IF CURSOR-NORMAL OF SQLRT
+           MOVE EMPLID OF SELECT-DATA OF S-MEDFEED
+                   TO  EMPLID OF I-MEDRECON
+           MOVE DEPENDENT-BENEF OF SELECT-DATA OF S-MEDFEED
+                   TO  DEPENDENT-BENEF OF I-MEDRECON
+           MOVE BENEFIT-RCD-NO OF SELECT-DATA OF S-MEDACTV
+                   TO  BENEFIT-RCD-NO OF I-MEDRECON
+           MOVE COBRA-EVENT-ID OF SELECT-DATA OF S-MEDACTV
+                   TO  COBRA-EVENT-ID OF I-MEDRECON
+           MOVE PLAN-TYPE OF SELECT-DATA OF S-MEDACTV
+                   TO  PLAN-TYPE OF I-MEDRECON
+           MOVE MEDICARE-ENTLD-DT OF SELECT-DATA OF S-MEDFEED
+                   TO  MEDICARE-ENTLD-DT OF I-MEDRECON
+           MOVE PROCESS-DT OF W-CNTL  TO  PROCESS-DT OF I-MEDRECON
 
-                   PERFORM FG000-SELECT-ACTIVE-PGM
-               END-IF
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF I-MEDRECON OF W-CNTL
+                                   SQL-STMT OF I-MEDRECON
+                                   BIND-SETUP OF I-MEDRECON
+                                   BIND-DATA OF I-MEDRECON
+           IF RTNCD-ERROR OF SQLRT
 
-               MOVE ZERO  TO  PROGRESS-COUNT OF W-WK
+               MOVE 'WRITE-MEDICARE-EXCPT'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
 
            .
-       FINISH-CURRENT-PGM-EXIT.
+       WRITE-MEDICARE-EXCPT-EXIT.
 
 
       /*****************************************************************
       *                                                                *
-       FV000-DISC-OVERAGE-DEP SECTION.
-       FV000.
+       NH000-DISC-MEDICARE-RECON SECTION.
+       NH000.
       *                                                                *
       ******************************************************************
 
            PERFORM QA000-DISC-CURSORS
 
-           IF SQL-CURSOR OF S-BENPGM OF W-CNTL  NOT =  ZERO
+           IF SQL-CURSOR OF S-MEDFEED OF W-CNTL  NOT =  ZERO
 
                CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
                                        SQLRT
-                                       SQL-CURSOR OF S-BENPGM OF W-CNTL
+                                       SQL-CURSOR OF S-MEDFEED OF W-CNTL
                IF RTNCD-ERROR OF SQLRT
 
-                   MOVE 'DISC-OVERAGE-DEP(S-BENPGM)'
+                   MOVE 'DISC-MEDICARE-RECON(S-MEDFEED)'
                            TO  ERR-SECTION OF SQLRT
                    PERFORM ZZ000-SQL-ERROR
                END-IF
            END-IF
 
-           IF SQL-CURSOR OF S-EE-PGM OF W-CNTL  NOT =  ZERO
+           IF SQL-CURSOR OF S-MEDACTV OF W-CNTL  NOT =  ZERO
 
                CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
                                        SQLRT
-                                       SQL-CURSOR OF S-EE-PGM OF W-CNTL
+                                       SQL-CURSOR OF S-MEDACTV OF W-CNTL
                IF RTNCD-ERROR OF SQLRT
 
-                   MOVE 'DISC-OVERAGE-DEP(S-EE-PGM)'
+                   MOVE 'DISC-MEDICARE-RECON(S-MEDACTV)'
                            TO  ERR-SECTION OF SQLRT
                    PERFORM ZZ000-SQL-ERROR
                END-IF
            END-IF
 
-           IF SQL-CURSOR OF I-CBRACTY OF W-CNTL  NOT =  ZERO
+           IF SQL-CURSOR OF U-PERMEDCR OF W-CNTL  NOT =  ZERO
 
                CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
                                        SQLRT
-                                       SQL-CURSOR OF I-CBRACTY OF W-CNTL
+                                       SQL-CURSOR OF U-PERMEDCR
+                                               OF W-CNTL
                IF RTNCD-ERROR OF SQLRT
 
-                   MOVE 'DISC-OVERAGE-DEP(I-CBRACTY)'
+                   MOVE 'DISC-MEDICARE-RECON(U-PERMEDCR)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           IF SQL-CURSOR OF U-DEPMEDCR OF W-CNTL  NOT =  ZERO
+
+               CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF U-DEPMEDCR
+                                               OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'DISC-MEDICARE-RECON(U-DEPMEDCR)'
+                           TO  ERR-SECTION OF SQLRT
+                   PERFORM ZZ000-SQL-ERROR
+               END-IF
+           END-IF
+
+           IF SQL-CURSOR OF I-MEDRECON OF W-CNTL  NOT =  ZERO
+
+               CALL 'PTPSQLRT' USING   ACTION-DISCONNECT OF SQLRT
+                                       SQLRT
+                                       SQL-CURSOR OF I-MEDRECON
+                                               OF W-CNTL
+               IF RTNCD-ERROR OF SQLRT
+
+                   MOVE 'DISC-MEDICARE-RECON(I-MEDRECON)'
                            TO  ERR-SECTION OF SQLRT
                    PERFORM ZZ000-SQL-ERROR
                END-IF
            END-IF
 
            .
-       DISC-OVERAGE-DEP-EXIT.
+       DISC-MEDICARE-RECON-EXIT.
 
 
       /*****************************************************************
       *                                                                *
-       FY000-TERM-OVERAGE-DEP SECTION.
-       FY000.
+       NJ000-TERM-MEDICARE-RECON SECTION.
+       NJ000.
       *                                                                *
       ******************************************************************
 
-           SET COBRA-PHASE-ACTIVITY OF W-CNTL  TO  TRUE
-
            PERFORM TG000-FINISH-RUN-UNIT
            PERFORM ZZ999-GET-DISPLAY-TIME
-           DISPLAY 'Overage Dependent Processing Ended at '
+           DISPLAY 'Medicare Entitlement Reconciliation Ended at '
                    TIME-OUT OF W-WK '.'
 
            .
-       TERM-OVERAGE-DEP-EXIT.
+       TERM-MEDICARE-RECON-EXIT.
 
 
       /*****************************************************************
@@ -19324,8 +20536,8 @@ NOCLN          03  FILLER              PIC X.
            MOVE EMPLID OF W-EVENT  TO  EMPLID OF S-STDNT
            MOVE DEPENDENT-BENEF OF W-DEPEND(WDEPEND-IDX)
                 TO  DEPENDENT-BENEF OF S-STDNT
-           MOVE AGE-AS-OF-DT OF W-CNTL  TO  EFFDT-1 OF S-STDNT
-           MOVE AGE-AS-OF-DT OF W-CNTL  TO  EFFDT-2 OF S-STDNT
+           MOVE PROCESS-DT OF W-CNTL  TO  EFFDT-1 OF S-STDNT
+           MOVE PROCESS-DT OF W-CNTL  TO  EFFDT-2 OF S-STDNT
 
            CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
                                    SQLRT
@@ -20528,6 +21740,11 @@ NOCLN          03  FILLER              PIC X.
 
                    PERFORM XW330-CLEAR-SCND-EVT-ID
                END-IF
+
+               IF BILLING-YES OF W-CNTL
+
+                   PERFORM XW350-WRITE-TPA-REMIT
+               END-IF
            END-PERFORM
 
            .
@@ -20632,6 +21849,8 @@ NOCLN          03  FILLER              PIC X.
                PERFORM ZZ000-SQL-ERROR
            END-IF
 
+           PERFORM DG370-WRITE-REPRHIST-AFTER
+
            .
        INSERT-PARTIC-PLAN-EXIT.
 
@@ -20776,10 +21995,65 @@ NOCLN          03  FILLER              PIC X.
                 PERFORM XY930-DELETE-COBRAVD-FSA
            END-IF
 
+           PERFORM DG370-WRITE-REPRHIST-AFTER
+
            .
        UPDATE-PARTIC-PLAN-EXIT.
 
 
+      /*****************************************************************
+      *     WRITE ONE COBRA TPA REMITTANCE EXTRACT ROW FOR THIS PLAN   *
+      ******************************************************************
+       XW350-WRITE-TPA-REMIT SECTION.
+       XW350.
+      *                                                                *
+      ******************************************************************
+
+           SET WCBREVT-SCND  TO  WCBR-EVT-IDX
+
+           MOVE COBRA-EVENT-CLASS OF W-EVENT  TO  COBRA-EVENT-CLASS
+                                                       OF W-CNTL
+           PERFORM XH000-GET-CBR-EVT-RULE
+
+           MOVE EMPLID OF W-EVENT  TO  EMPLID OF I-TPAREMIT
+           MOVE BENEFIT-RCD-NO OF W-EVENT
+                   TO  BENEFIT-RCD-NO OF I-TPAREMIT
+           MOVE COBRA-EVENT-ID OF W-EVENT
+                   TO  COBRA-EVENT-ID OF I-TPAREMIT
+           MOVE DEPENDENT-BENEF OF WPLAN-DATA OF W-EVENT(WPLAN-IDX)
+                   TO  DEPENDENT-BENEF OF I-TPAREMIT
+           MOVE PLAN-TYPE OF WPLAN-DATA OF W-EVENT(WPLAN-IDX)
+                   TO  PLAN-TYPE OF I-TPAREMIT
+           MOVE COVERAGE-BEGIN-DT OF W-EVENT(WPLAN-IDX)
+                   TO  COVERAGE-BEGIN-DT OF I-TPAREMIT
+           MOVE COVERAGE-END-DT OF W-EVENT(WPLAN-IDX)
+                   TO  COVERAGE-END-DT OF I-TPAREMIT
+           MOVE PAYMENT-GRACE-DAYS OF W-CBR-EVT(WCBR-EVT-IDX)
+                   TO  PAYMENT-GRACE-DAYS OF I-TPAREMIT
+           MOVE EMPL-CONTRBUTN-AMT OF W-EVENT(WPLAN-IDX)
+                   TO  EMPL-CONTRBUTN-AMT OF I-TPAREMIT
+           MOVE PROCESS-DT OF W-CNTL  TO  PROCESS-DT OF I-TPAREMIT
+
+           SET WCBR-EVT-IDX  TO  WCBREVT-SCND
+           MOVE COBRA-EVENT-CLASS OF W-EVENT  TO  COBRA-EVENT-CLASS
+                                                       OF W-CNTL
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF I-TPAREMIT OF W-CNTL
+                                   SQL-STMT OF I-TPAREMIT
+                                   BIND-SETUP OF I-TPAREMIT
+                                   BIND-DATA OF I-TPAREMIT
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'WRITE-TPA-REMIT'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       WRITE-TPA-REMIT-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        XW400-STORE-PARTIC-OPTN SECTION.
@@ -21948,6 +23222,8 @@ NOCLN          03  FILLER              PIC X.
            MOVE EMPLID OF W-EVENT  TO  EMPLID OF PYMSG
            MOVE BENEFIT-RCD-NO OF W-EVENT  TO  BENEFIT-RCD-NO OF PYMSG
 
+           PERFORM ZM050-TALLY-MESSAGE
+
            CALL 'PSPPYMSG' USING   SQLRT
                                    PYMSG
            IF RTNCD-ERROR OF SQLRT
@@ -21960,6 +23236,414 @@ NOCLN          03  FILLER              PIC X.
        MESSAGE-EXIT.
 
 
+      /*****************************************************************
+      *     TALLY THIS MESSAGE INTO THE BATCH-END SUMMARY COUNTS       *
+      ******************************************************************
+       ZM050-TALLY-MESSAGE SECTION.
+       ZM050.
+      *                                                                *
+      ******************************************************************
+
+           IF COBRA-PHASE-READY OF W-CNTL
+               ADD 1  TO  SUMM-PHASE-READY-CNT OF W-MSGSUMM
+           END-IF
+           IF COBRA-PHASE-OVERAGE OF W-CNTL
+               ADD 1  TO  SUMM-PHASE-OVERAGE-CNT OF W-MSGSUMM
+           END-IF
+           IF COBRA-PHASE-ACTIVITY OF W-CNTL
+               ADD 1  TO  SUMM-PHASE-ACTIVITY-CNT OF W-MSGSUMM
+           END-IF
+           IF COBRA-PHASE-QUALIFY OF W-CNTL
+               ADD 1  TO  SUMM-PHASE-QUALIFY-CNT OF W-MSGSUMM
+           END-IF
+           IF COBRA-PHASE-PARTIC OF W-CNTL
+               ADD 1  TO  SUMM-PHASE-PARTIC-CNT OF W-MSGSUMM
+           END-IF
+           IF COBRA-PHASE-NOTICE OF W-CNTL
+               ADD 1  TO  SUMM-PHASE-NOTICE-CNT OF W-MSGSUMM
+           END-IF
+
+           IF MSGID-ADDRESS-NOT-FOUND OF PYMSG
+               ADD 1  TO  SUMM-ADDRESS-NOT-FOUND-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-BAS-ASSIGN-ERROR OF PYMSG
+               ADD 1  TO  SUMM-BAS-ASSIGN-ERROR-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-BAS-ASSIGN-NONE OF PYMSG
+               ADD 1  TO  SUMM-BAS-ASSIGN-NONE-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-BAS-ELIG-OPTN-NONE OF PYMSG
+               ADD 1  TO  SUMM-BAS-ELIG-OPTN-NONE-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-BEGIN-PRIOR-CBR-PERIOD OF PYMSG
+               ADD 1  TO  SUMM-BEGIN-PRIOR-CBR-PD-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-BENEFIT-OPTS-NOT-FOUND OF PYMSG
+               ADD 1  TO  SUMM-BENEFIT-OPTS-NF-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-CBR-NO-DEP-BIRTHDATE OF PYMSG
+               ADD 1  TO  SUMM-CBR-NO-DEP-BIRTH-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-CBR-REDUCED-END-DT OF PYMSG
+               ADD 1  TO  SUMM-CBR-REDUCED-END-DT-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-COBRA-ELECTION-MISSING OF PYMSG
+               ADD 1  TO  SUMM-COBRA-ELECT-MISS-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-COVG-CODE-INVALID OF PYMSG
+               ADD 1  TO  SUMM-COVG-CODE-INVALID-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-CVGCD-NOT-FOUND OF PYMSG
+               ADD 1  TO  SUMM-CVGCD-NOT-FOUND-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-DPND-COBRA-CONFLICT OF PYMSG
+               ADD 1  TO  SUMM-DPND-COBRA-CONFL-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-DPND-DECEASED OF PYMSG
+               ADD 1  TO  SUMM-DPND-DECEASED-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-DPND-EX-SPOUSE OF PYMSG
+               ADD 1  TO  SUMM-DPND-EX-SPOUSE-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-DPND-MARRIED OF PYMSG
+               ADD 1  TO  SUMM-DPND-MARRIED-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-DPND-NOT-FOUND OF PYMSG
+               ADD 1  TO  SUMM-DPND-NOT-FOUND-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-DPND-OVERAGE-NS OF PYMSG
+               ADD 1  TO  SUMM-DPND-OVERAGE-NS-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-DPND-OVERAGE-S OF PYMSG
+               ADD 1  TO  SUMM-DPND-OVERAGE-S-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-DUPL-COBRA-EVENT OF PYMSG
+               ADD 1  TO  SUMM-DUPL-COBRA-EVENT-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-EMPL-ONLY-CVG-NOT-FOUND OF PYMSG
+               ADD 1  TO  SUMM-EMPL-ONLY-CVG-NF-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-EVENT-COBRA-CONFLICT OF PYMSG
+               ADD 1  TO  SUMM-EVENT-COBRA-CONFL-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-MAX-CVD-PERS-EXCEEDED OF PYMSG
+               ADD 1  TO  SUMM-MAX-CVD-PERS-EXC-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-MAX-DPND OF PYMSG
+               ADD 1  TO  SUMM-MAX-DPND-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-MEDICARE-PRIOR-INIT OF PYMSG
+               ADD 1  TO  SUMM-MEDICARE-PRIOR-IN-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-MEDICARE-PRIOR-SCND OF PYMSG
+               ADD 1  TO  SUMM-MEDICARE-PRIOR-SC-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-MIN-DPND OF PYMSG
+               ADD 1  TO  SUMM-MIN-DPND-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-OPTION-CD-INVALID OF PYMSG
+               ADD 1  TO  SUMM-OPTION-CD-INVALID-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-OVG-COVRG-CD-INVALID OF PYMSG
+               ADD 1  TO  SUMM-OVG-COVRG-CD-INV-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-SCND-END-PRIOR-INIT-END OF PYMSG
+               ADD 1  TO  SUMM-SCND-END-PR-INIT-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-SPOUSE-REQD OF PYMSG
+               ADD 1  TO  SUMM-SPOUSE-REQD-CNT OF W-MSGSUMM
+           END-IF
+           IF MSGID-TOO-MANY-PRIMARY-JOBS-EL OF PYMSG
+               ADD 1  TO  SUMM-TOO-MANY-PRIM-EL-CNT OF W-MSGSUMM
+           END-IF
+
+           .
+       TALLY-MESSAGE-EXIT.
+
+
+      /*****************************************************************
+      *     WRITE THE BATCH-END MESSAGE/PHASE SUMMARY ROWS             *
+      ******************************************************************
+       ZM900-TERM-MESSAGE-SUMMARY SECTION.
+       ZM900.
+      *                                                                *
+      ******************************************************************
+
+           SET SUMM-CATEGORY-PHASE OF I-RUNSUMM  TO  TRUE
+
+           IF SUMM-PHASE-READY-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'READY'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-PHASE-READY-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-PHASE-OVERAGE-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'OVERAGE'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-PHASE-OVERAGE-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-PHASE-ACTIVITY-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'ACTIVITY'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-PHASE-ACTIVITY-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-PHASE-QUALIFY-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'QUALIFY'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-PHASE-QUALIFY-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-PHASE-PARTIC-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'PARTIC'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-PHASE-PARTIC-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-PHASE-NOTICE-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'NOTICE'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-PHASE-NOTICE-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+
+           SET SUMM-CATEGORY-MSGID OF I-RUNSUMM  TO  TRUE
+
+           IF SUMM-ADDRESS-NOT-FOUND-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-ADDRESS-NOT-FOUND'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-ADDRESS-NOT-FOUND-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-BAS-ASSIGN-ERROR-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-BAS-ASSIGN-ERROR'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-BAS-ASSIGN-ERROR-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-BAS-ASSIGN-NONE-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-BAS-ASSIGN-NONE'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-BAS-ASSIGN-NONE-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-BAS-ELIG-OPTN-NONE-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-BAS-ELIG-OPTN-NONE'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-BAS-ELIG-OPTN-NONE-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-BEGIN-PRIOR-CBR-PD-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-BEGIN-PRIOR-CBR-PERIOD'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-BEGIN-PRIOR-CBR-PD-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-BENEFIT-OPTS-NF-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-BENEFIT-OPTS-NOT-FOUND'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-BENEFIT-OPTS-NF-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-CBR-NO-DEP-BIRTH-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-CBR-NO-DEP-BIRTHDATE'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-CBR-NO-DEP-BIRTH-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-CBR-REDUCED-END-DT-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-CBR-REDUCED-END-DT'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-CBR-REDUCED-END-DT-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-COBRA-ELECT-MISS-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-COBRA-ELECTION-MISSING'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-COBRA-ELECT-MISS-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-COVG-CODE-INVALID-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-COVG-CODE-INVALID'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-COVG-CODE-INVALID-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-CVGCD-NOT-FOUND-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-CVGCD-NOT-FOUND'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-CVGCD-NOT-FOUND-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-DPND-COBRA-CONFL-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-DPND-COBRA-CONFLICT'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-DPND-COBRA-CONFL-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-DPND-DECEASED-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-DPND-DECEASED'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-DPND-DECEASED-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-DPND-EX-SPOUSE-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-DPND-EX-SPOUSE'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-DPND-EX-SPOUSE-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-DPND-MARRIED-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-DPND-MARRIED'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-DPND-MARRIED-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-DPND-NOT-FOUND-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-DPND-NOT-FOUND'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-DPND-NOT-FOUND-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-DPND-OVERAGE-NS-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-DPND-OVERAGE-NS'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-DPND-OVERAGE-NS-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-DPND-OVERAGE-S-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-DPND-OVERAGE-S'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-DPND-OVERAGE-S-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-DUPL-COBRA-EVENT-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-DUPL-COBRA-EVENT'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-DUPL-COBRA-EVENT-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-EMPL-ONLY-CVG-NF-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-EMPL-ONLY-CVG-NOT-FOUND'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-EMPL-ONLY-CVG-NF-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-EVENT-COBRA-CONFL-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-EVENT-COBRA-CONFLICT'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-EVENT-COBRA-CONFL-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-MAX-CVD-PERS-EXC-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-MAX-CVD-PERS-EXCEEDED'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-MAX-CVD-PERS-EXC-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-MAX-DPND-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-MAX-DPND'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-MAX-DPND-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-MEDICARE-PRIOR-IN-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-MEDICARE-PRIOR-INIT'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-MEDICARE-PRIOR-IN-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-MEDICARE-PRIOR-SC-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-MEDICARE-PRIOR-SCND'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-MEDICARE-PRIOR-SC-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-MIN-DPND-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-MIN-DPND'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-MIN-DPND-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-OPTION-CD-INVALID-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-OPTION-CD-INVALID'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-OPTION-CD-INVALID-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-OVG-COVRG-CD-INV-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-OVG-COVRG-CD-INVALID'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-OVG-COVRG-CD-INV-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-SCND-END-PR-INIT-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-SCND-END-PRIOR-INIT-END'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-SCND-END-PR-INIT-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-SPOUSE-REQD-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-SPOUSE-REQD'  TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-SPOUSE-REQD-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+           IF SUMM-TOO-MANY-PRIM-EL-CNT OF W-MSGSUMM  >  ZERO
+               MOVE 'MSGID-TOO-MANY-PRIMARY-JOBS-EL'
+                       TO  SUMM-KEY OF I-RUNSUMM
+               MOVE SUMM-TOO-MANY-PRIM-EL-CNT OF W-MSGSUMM
+                       TO  SUMM-COUNT OF I-RUNSUMM
+               PERFORM ZM910-WRITE-RUNSUMM-ROW
+           END-IF
+
+           .
+       TERM-MESSAGE-SUMMARY-EXIT.
+
+
+      /*****************************************************************
+      *                                                                *
+       ZM910-WRITE-RUNSUMM-ROW SECTION.
+       ZM910.
+      *                                                                *
+      ******************************************************************
+
+           MOVE PROCESS-DT OF W-CNTL  TO  PROCESS-DT OF I-RUNSUMM
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR OF I-RUNSUMM OF W-CNTL
+                                   SQL-STMT OF I-RUNSUMM
+                                   BIND-SETUP OF I-RUNSUMM
+                                   BIND-DATA OF I-RUNSUMM
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'WRITE-RUNSUMM-ROW'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       WRITE-RUNSUMM-ROW-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        ZZ000-SQL-ERROR SECTION.
