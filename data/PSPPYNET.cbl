@@ -169,6 +169,10 @@
                88  DED-CUR-PAYBK-YES               VALUE 'Y'.
                88  DED-CUR-PAYBK-NO                VALUE 'N'.
 
+           02  PAYBACK-FACTOR-CAP-SW   PIC X.
+               88  PAYBACK-FACTOR-CAP-YES           VALUE 'Y'.
+               88  PAYBACK-FACTOR-CAP-NO            VALUE 'N'.
+
            02  EARNS-NEG-SW            PIC X.
                88  EARNS-NEG-YES                   VALUE 'Y'.
                88  EARNS-NEG-NO                    VALUE 'N'.
@@ -560,6 +564,11 @@ NOCEND         05  LAST-CHAR-LOC       PIC X(9).
            02  WK-1042-DED-AMT         PIC S9(11)V99           COMP-3.  HP99994
            02  WK-REMAIN-DED-AMT       PIC S9(11)V99           COMP-3.  HP99994
            02  WK-FIRST                PIC 9999 COMP VALUE 1.           HP99994
+           02  1042-DED-BEFORE         PIC S9(8)V99            COMP-3.  HP99994
+           02  1042-DED-APPLIED-TBL    OCCURS 20                        HP99994
+                                            INDEXED BY                  HP99994
+                                            1042-DED-IDX.                HP99994
+               03  1042-DED-APPLIED-AMT   PIC S9(8)V99    COMP-3.       HP99994
 
            02  STATE-FOUND             PIC X.                           HP99994
                88  STATE-FOUND-NO              VALUE 'N'.               HP99994
@@ -1419,6 +1428,173 @@ NOCEND         03  DEDCD               PIC X(10).
                03  PY-PFF-PLAN         PIC X.
                03  FILLER              PIC X       VALUE 'Z'.
 
+      /*****************************************************************
+      *        I_GRSNCVRG   BUFFER AND STMT                            *
+      *        GROSS-UP NON-CONVERGENCE EXCEPTION                      *
+      ******************************************************************
+       01  I-GRSNCVRG.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYNET_I_GRSNCV'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC XX      VALUE ALL 'S'.
+               03  FILLER              PIC X(7)    VALUE '2PPPPPP'.
+               03  FILLER              PIC X(7)    VALUE '2PPPPPP'.
+               03  FILLER              PIC X(7)    VALUE '2PPPPPP'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20).
+               03  COMPANY             PIC X(10).
+               03  CHECK-DT            PIC X(10).
+               03  ITER-COUNT          PIC 999                COMP.
+               03  EXPNET              PIC S9(11)V99          COMP-3.
+               03  DEDNET              PIC S9(11)V99          COMP-3.
+               03  NET-VARIANCE        PIC S9(11)V99          COMP-3.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+      /*****************************************************************
+      *        S_ARRAGE    BUFFER AND STMT                             *
+      *        MOST RECENT ARREARS AGING ROW FOR EMPLID/DEDCD          *
+      ******************************************************************
+       01  S-ARRAGE.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYNET_S_ARRAGE'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20).
+               03  DEDCD               PIC X(10).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-SETUP.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  SELECT-DATA.
+               03  FIRST-ARREARS-DT    PIC X(10)    VALUE SPACES.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+      /*****************************************************************
+      *        I_ARRAGE    BUFFER AND STMT                             *
+      *        GARNISHMENT ARREARS AGING REPORT ROW                    *
+      ******************************************************************
+       01  I-ARRAGE.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYNET_I_ARRAGE'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC XX      VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE ALL 'H'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(7)    VALUE '2PPPPPP'.
+               03  FILLER              PIC X       VALUE ALL 'H'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20).
+               03  COMPANY             PIC X(10).
+               03  DEDCD               PIC X(10).
+               03  PLAN-TYPE           PIC XX.
+               03  BENEFIT-PLAN        PIC X(10).
+               03  DED-CLASS           PIC X.
+               03  FIRST-ARREARS-DT    PIC X(10).
+               03  CHECK-DT            PIC X(10).
+               03  ARREARS-BAL         PIC S9(11)V99          COMP-3.
+               03  PAYBACK-CAPPED-IND  PIC X.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+      /*****************************************************************
+      *        I_RECIPGAP  BUFFER AND STMT                             *
+      *        STATE RECIPROCITY GAP EXCEPTION                         *
+      ******************************************************************
+       01  I-RECIPGAP.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYNET_I_RCPGAP'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(6)    VALUE ALL 'C'.
+               03  FILLER              PIC X(6)    VALUE ALL 'C'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20).
+               03  COMPANY             PIC X(10).
+               03  CHECK-DT            PIC X(10).
+               03  WORK-STATE          PIC X(6).
+               03  RESIDENCE-STATE     PIC X(6).
+               03  FILLER              PIC X       VALUE 'Z'.
+
+      /*****************************************************************
+      *        I_TAX1042RCN  BUFFER AND STMT                           *
+      *        1042-S YEAR-END RECONCILIATION DETAIL ROW               *
+      ******************************************************************
+       01  I-TAX1042RCN.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYNET_I_1042RC'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(4)    VALUE ALL 'C'.
+               03  FILLER              PIC X(7)    VALUE '2PPPPPP'.
+               03  FILLER              PIC X(7)    VALUE '2PPPPPP'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20).
+               03  COMPANY             PIC X(10).
+               03  CHECK-DT            PIC X(10).
+               03  INCOME-CD-1042      PIC X(4).
+               03  TAX1042-GRS-AMT     PIC S9(11)V99          COMP-3.
+               03  SUBJ-1042-DED-AMT   PIC S9(11)V99          COMP-3.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+      /*****************************************************************
+      *        I_PFMLRECON  BUFFER AND STMT                            *
+      *        PFML/FLI TAXABLE GROSS RECONCILIATION DETAIL ROW        *
+      ******************************************************************
+       01  I-PFMLRECON.
+           02  SQL-STMT                PIC X(18)   VALUE
+                                                   'PSPPYNET_I_PFMLRC'.
+
+           02  BIND-SETUP.
+               03  FILLER              PIC X(20)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'D'.
+               03  FILLER              PIC X(6)    VALUE ALL 'C'.
+               03  FILLER              PIC X(10)   VALUE ALL 'C'.
+               03  FILLER              PIC X(7)    VALUE '2PPPPPP'.
+               03  FILLER              PIC X(7)    VALUE '2PPPPPP'.
+               03  FILLER              PIC X(7)    VALUE '2PPPPPP'.
+               03  FILLER              PIC X       VALUE 'Z'.
+
+           02  BIND-DATA.
+               03  EMPLID              PIC X(20).
+               03  COMPANY             PIC X(10).
+               03  CHECK-DT            PIC X(10).
+               03  STATE               PIC X(6).
+               03  LOCALITY            PIC X(10).
+               03  PFML-TXGRS-AMT      PIC S9(11)V99          COMP-3.
+               03  PFML-TAX-AMT        PIC S9(11)V99          COMP-3.
+               03  PFML-SELF-ADJ-AMT   PIC S9(11)V99          COMP-3.
+               03  FILLER              PIC X       VALUE 'Z'.
 
       /*****************************************************************
       *            PAY MESSAGE INTERFACE                               *
@@ -2495,6 +2671,7 @@ NOCEND         03  DEDCD               PIC X(10).
            MOVE ZERO TO 1042-GRS-COUNT OF GRSWK                         HP00009
            MOVE ZERO TO TX-DED-TTL OF GRSWK                             HP99995
            MOVE ZERO TO SUBJ-1042-DED OF GRSWK                          HP99994
+           INITIALIZE 1042-DED-APPLIED-TBL OF W-WK                      HP99994
                                                                         HP00009
            .                                                            HP00009
        INIT-TAX1042-GROSS-WORK-EXIT.                                    HP00009
@@ -3019,6 +3196,12 @@ NOCEND         03  DEDCD               PIC X(10).
                        PERFORM LH170-FRAMEWORK-SELF-ADJ
                     END-IF
 
+                    IF TXGRS-CUR OF TARRY(TARRY-IDX) NOT = ZERO
+                       OR TAX-CUR OF TARRY(TARRY-IDX) NOT = ZERO
+
+                       PERFORM LH180-WRITE-PFML-RECON
+                    END-IF
+
                     IF ONE-TIME-ADDITION OF TARRY(TARRY-IDX) OR
                        ONE-TIME-CD OF TARRY(TARRY-IDX) = 'P'
 
@@ -3097,6 +3280,11 @@ NOCEND         03  DEDCD               PIC X(10).
 
                             PERFORM LH171-FRAMEWORK-TXGRS-CALC
 
+                            IF NOT FRMWK-SLF-ADJ-NA
+                                               OF TARRY (TARRY-IDX)
+                               PERFORM LH170-FRAMEWORK-SELF-ADJ
+                            END-IF
+
                             IF NOT ONE-TIME-NA OF TARRY(TARRY-IDX)
                                MOVE TAX-CUR-SAV OF W-WK
                                     TO TAX-CUR OF TARRY(TARRY-IDX)
@@ -3123,6 +3311,12 @@ NOCEND         03  DEDCD               PIC X(10).
                                       OF TARRY(TARRY-IDX) TO TRUE
                                END-IF
                             END-IF
+
+                            IF TXGRS-CUR OF TARRY(TARRY-IDX) NOT = ZERO
+                               OR TAX-CUR OF TARRY(TARRY-IDX) NOT = ZERO
+
+                               PERFORM LH180-WRITE-PFML-RECON
+                            END-IF
                    END-SEARCH
 
               END-PERFORM
@@ -7049,6 +7243,8 @@ NOCEND         03  DEDCD               PIC X(10).
                END-IF                                                   HP99994
            END-PERFORM                                                  HP99994
                                                                         HP99994
+           PERFORM LD520-WRITE-1042-RECON                               HP99994
+                                                                        HP99994
            .                                                            HP99994
        APPLY-1042-GRS-EXIT.                                             HP99994
                                                                         HP99994
@@ -7059,6 +7255,8 @@ NOCEND         03  DEDCD               PIC X(10).
       *                                                                *HP99994
       ******************************************************************HP99994
                                                                         HP99994
+           MOVE SUBJ-1042-DED OF W-WK  TO  1042-DED-BEFORE OF W-WK      HP99994
+                                                                        HP99994
            IF GRS OF 1042-GRS OF GRSWK(GR1WK-IDX) > ZERO                HP99994
                                                                         HP99994
                IF SUBJ-1042-DED OF W-WK > ZERO                          HP99994
@@ -7117,10 +7315,75 @@ NOCEND         03  DEDCD               PIC X(10).
                END-IF                                                   HP99994
            END-IF                                                       HP99994
                                                                         HP99994
+           SET 1042-DED-IDX  TO  GR1WK-IDX                              HP99994
+           COMPUTE 1042-DED-APPLIED-AMT OF 1042-DED-APPLIED-TBL         HP99994
+                           OF W-WK(1042-DED-IDX)                        HP99994
+                 = 1042-DED-BEFORE OF W-WK  -  SUBJ-1042-DED OF W-WK    HP99994
+                                                                        HP99994
            .                                                            HP99994
        LOOP-1042-GRSWK-EXIT.                                            HP99994
 
 
+      /*****************************************************************
+      *     WRITE ONE 1042-S RECONCILIATION ROW PER INCOME CODE        *
+      *     WITH 1042 GROSS ACTIVITY THIS CHECK                        *
+      ******************************************************************
+       LD520-WRITE-1042-RECON SECTION.
+       LD520.
+      *                                                                *
+      ******************************************************************
+
+           PERFORM VARYING GR1WK-IDX  FROM  1  BY  1
+                   UNTIL GR1WK-IDX  >  1042-GRS-COUNT OF GRSWK
+
+               IF INCOME-CD-1042 OF 1042-GRS OF GRSWK(GR1WK-IDX)
+                                                        NOT = SPACES
+                   AND GRS OF 1042-GRS OF GRSWK(GR1WK-IDX) NOT = ZERO
+
+                   PERFORM LD530-WRITE-1042-RECON-ROW
+               END-IF
+           END-PERFORM
+
+           .
+       WRITE-1042-RECON-EXIT.
+
+      /*****************************************************************
+      *     WRITE A SINGLE 1042-S RECONCILIATION DETAIL ROW            *
+      ******************************************************************
+       LD530-WRITE-1042-RECON-ROW SECTION.
+       LD530.
+      *                                                                *
+      ******************************************************************
+
+           MOVE EMPLID OF CHECK  TO EMPLID OF BIND-DATA OF I-TAX1042RCN
+           MOVE COMPANY OF PSLCT TO COMPANY OF BIND-DATA OF I-TAX1042RCN
+           MOVE CHECK-DT OF PYGRP
+                   TO  CHECK-DT OF BIND-DATA OF I-TAX1042RCN
+           MOVE INCOME-CD-1042 OF 1042-GRS OF GRSWK(GR1WK-IDX)
+                   TO  INCOME-CD-1042 OF BIND-DATA OF I-TAX1042RCN
+           MOVE GRS OF 1042-GRS OF GRSWK(GR1WK-IDX)
+                   TO  TAX1042-GRS-AMT OF BIND-DATA OF I-TAX1042RCN
+           SET 1042-DED-IDX  TO  GR1WK-IDX
+           MOVE 1042-DED-APPLIED-AMT OF 1042-DED-APPLIED-TBL
+                           OF W-WK(1042-DED-IDX)
+                   TO  SUBJ-1042-DED-AMT OF BIND-DATA OF I-TAX1042RCN
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-TAX1042RCN
+                                   BIND-SETUP OF I-TAX1042RCN
+                                   BIND-DATA OF I-TAX1042RCN
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'WRITE-1042-RECON-ROW'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       WRITE-1042-RECON-ROW-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        LG000-GROSS-CALC SECTION.
@@ -7411,6 +7674,15 @@ NOCEND         03  DEDCD               PIC X(10).
            MOVE RECIPROCITY-RULE OF STATE-RCP OF TAXWK TO
                                         WK-RECIPROCITY-RULE OF W-WK
 
+           IF WK-RECIPROCITY-RULE-NONE OF W-WK
+               AND STATE OF WORK OF TAXWK  NOT =  SPACES
+               AND STATE OF RESIDENCE OF TAXWK  NOT =  SPACES
+               AND STATE OF WORK OF TAXWK
+                       NOT =  STATE OF RESIDENCE OF TAXWK
+
+               PERFORM LH010-WRITE-RECIP-GAP-EXCPT
+           END-IF
+
            SET CALC-ST-RES OF TAXWK  TO  TRUE
            SET RES-CALC-NO OF W-WK TO TRUE
            PERFORM LH100-RES-STATE-GROSS
@@ -7540,6 +7812,39 @@ NOCEND         03  DEDCD               PIC X(10).
        CALC-RESIDENT-TAXES-EXIT.
 
 
+      /*****************************************************************
+      *     WRITE A STATE RECIPROCITY GAP EXCEPTION ROW                *
+      ******************************************************************
+       LH010-WRITE-RECIP-GAP-EXCPT SECTION.
+       LH010.
+      *                                                                *
+      ******************************************************************
+
+           MOVE EMPLID OF CHECK  TO  EMPLID OF BIND-DATA OF I-RECIPGAP
+           MOVE COMPANY OF PSLCT TO  COMPANY OF BIND-DATA OF I-RECIPGAP
+           MOVE CHECK-DT OF PYGRP
+                   TO  CHECK-DT OF BIND-DATA OF I-RECIPGAP
+           MOVE STATE OF WORK OF TAXWK
+                   TO  WORK-STATE OF BIND-DATA OF I-RECIPGAP
+           MOVE STATE OF RESIDENCE OF TAXWK
+                   TO  RESIDENCE-STATE OF BIND-DATA OF I-RECIPGAP
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-RECIPGAP
+                                   BIND-SETUP OF I-RECIPGAP
+                                   BIND-DATA OF I-RECIPGAP
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'WRITE-RECIP-GAP-EXCPT'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       WRITE-RECIP-GAP-EXCPT-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        LH100-RES-STATE-GROSS SECTION.
@@ -8717,6 +9022,51 @@ NOCEND         03  DEDCD               PIC X(10).
            .
        FRMWORK-TXGRS-CALC-EXIT.
 
+      /*****************************************************************
+      *     WRITE A PFML/FLI TAXABLE GROSS RECONCILIATION ROW          *
+      *     FOR THE CURRENT STATE/LOCALITY TAX-SET ENTRY               *
+      ******************************************************************
+       LH180-WRITE-PFML-RECON SECTION.
+       LH180.
+      *                                                                *
+      ******************************************************************
+
+           MOVE EMPLID OF CHECK  TO EMPLID OF BIND-DATA OF I-PFMLRECON
+           MOVE COMPANY OF PSLCT TO COMPANY OF BIND-DATA OF I-PFMLRECON
+           MOVE CHECK-DT OF PYGRP
+                   TO  CHECK-DT OF BIND-DATA OF I-PFMLRECON
+           MOVE STATE OF TARRY(TARRY-IDX)
+                   TO  STATE OF BIND-DATA OF I-PFMLRECON
+           MOVE LOCALITY OF TARRY(TARRY-IDX)
+                   TO  LOCALITY OF BIND-DATA OF I-PFMLRECON
+           MOVE TXGRS-CUR OF TARRY(TARRY-IDX)
+                   TO  PFML-TXGRS-AMT OF BIND-DATA OF I-PFMLRECON
+           MOVE TAX-CUR OF TARRY(TARRY-IDX)
+                   TO  PFML-TAX-AMT OF BIND-DATA OF I-PFMLRECON
+
+           IF FRMWK-SLF-ADJ-NA OF TARRY(TARRY-IDX)
+               MOVE ZERO TO PFML-SELF-ADJ-AMT OF BIND-DATA
+                                                  OF I-PFMLRECON
+           ELSE
+               MOVE WORK-FML-AMT OF W-WK
+                   TO  PFML-SELF-ADJ-AMT OF BIND-DATA OF I-PFMLRECON
+           END-IF
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-PFMLRECON
+                                   BIND-SETUP OF I-PFMLRECON
+                                   BIND-DATA OF I-PFMLRECON
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'WRITE-PFML-RECON'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       WRITE-PFML-RECON-EXIT.
+
       /*****************************************************************
       *                                                                *
        LH172-FRAMEWORK-PAID-LEAVE SECTION.
@@ -14920,6 +15270,7 @@ NOCEND         03  DEDCD               PIC X(10).
                        MOVE DEDNET OF GRSWK
                                TO  MSGDATA2-DOL OF PYMSG
                        PERFORM ZM000-MESSAGE
+                       PERFORM PA100-WRITE-GROSSUP-EXCPT
                        SET PAY-LINE-STATUS-ERROR OF CHECK  TO  TRUE
                        SET GROSSUP-WORK-NO OF GRSWK  TO  TRUE
                    ELSE
@@ -14955,6 +15306,42 @@ NOCEND         03  DEDCD               PIC X(10).
        GROSSUP-LOOP-EXIT.
 
 
+      /*****************************************************************
+      *                                                                *
+       PA100-WRITE-GROSSUP-EXCPT SECTION.
+       PA100.
+      *                                                                *
+      * WRITE GROSS-UP NON-CONVERGENCE EXCEPTION ROW SO PAYROLL CAN    *
+      * REVIEW EVERY CHECK THAT FAILED TO CONVERGE AFTER THE RUN       *
+      *                                                                *
+      ******************************************************************
+
+           MOVE EMPLID OF CHECK   TO  EMPLID OF BIND-DATA OF I-GRSNCVRG
+           MOVE COMPANY OF PSLCT  TO  COMPANY OF BIND-DATA OF I-GRSNCVRG
+           MOVE CHECK-DT OF PYGRP TO  CHECK-DT OF BIND-DATA OF I-GRSNCVRG
+           MOVE ITER-COUNT OF GRSWK
+                   TO  ITER-COUNT OF BIND-DATA OF I-GRSNCVRG
+           MOVE EXPNET OF GRSWK   TO  EXPNET OF BIND-DATA OF I-GRSNCVRG
+           MOVE DEDNET OF GRSWK   TO  DEDNET OF BIND-DATA OF I-GRSNCVRG
+           COMPUTE NET-VARIANCE OF BIND-DATA OF I-GRSNCVRG
+                   =  DEDNET OF GRSWK  -  EXPNET OF GRSWK
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-GRSNCVRG
+                                   BIND-SETUP OF I-GRSNCVRG
+                                   BIND-DATA OF I-GRSNCVRG
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'WRITE-GROSSUP-EXCPT'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       WRITE-GROSSUP-EXCPT-EXIT.
+
+
       /*****************************************************************
       *                                                                *
        PD000-CLEAR-TAX-CALC SECTION.
@@ -17176,6 +17563,8 @@ NOCEND         03  DEDCD               PIC X(10).
       *                                                                *
       ******************************************************************
 
+           SET PAYBACK-FACTOR-CAP-NO OF W-SW  TO  TRUE
+
            IF PAYBACK-YES OF DARRY(DARRY-IDX DCLAS-IDX)
 
                IF DED-PAYBACK OF DARRY(DARRY-IDX DCLAS-IDX)
@@ -17203,6 +17592,8 @@ NOCEND         03  DEDCD               PIC X(10).
 
                    IF MAX-PAYBACK-FACTOR OF DARRY(DARRY-IDX)
 
+                       SET PAYBACK-FACTOR-CAP-YES OF W-SW  TO  TRUE
+
                        IF DED-CUR OF DARRY(DARRY-IDX DCLAS-IDX)
                               <= ZERO
 
@@ -17263,9 +17654,97 @@ NOCEND         03  DEDCD               PIC X(10).
            SET DED-NOT-TAKEN-NO  OF W-SW TO TRUE
            PERFORM RC000-ADJUST-SPCL-ACCUM
 
+           IF ARREARS-BAL OF DARRY(DARRY-IDX DCLAS-IDX)  >  ZERO
+
+               PERFORM XA150-WRITE-ARREARS-AGING
+           END-IF
+
            .
        CALC-ARR-PAYBK-EXIT.
 
+      /*****************************************************************
+      *     WRITE THE GARNISHMENT ARREARS AGING REPORT ROW             *
+      ******************************************************************
+       XA150-WRITE-ARREARS-AGING SECTION.
+       XA150.
+      *                                                                *
+      ******************************************************************
+
+           MOVE EMPLID OF CHECK  TO  EMPLID OF BIND-DATA OF S-ARRAGE
+           MOVE DEDCD OF DARRY(DARRY-IDX)
+                   TO  DEDCD OF BIND-DATA OF S-ARRAGE
+
+           CALL 'PTPSQLRT' USING   ACTION-SELECT OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF S-ARRAGE
+                                   BIND-SETUP OF S-ARRAGE
+                                   BIND-DATA OF S-ARRAGE
+                                   SELECT-SETUP OF S-ARRAGE
+                                   SELECT-DATA OF S-ARRAGE
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'SELECT-ARREARS-AGING'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           INITIALIZE SELECT-DATA OF S-ARRAGE
+
+           CALL 'PTPSQLRT' USING   ACTION-FETCH OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+           IF (RTNCD-ERROR OF SQLRT) AND NOT (RTNCD-END OF SQLRT)
+
+               MOVE 'FETCH-ARREARS-AGING'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+           SET RTNCD-OK OF SQLRT TO TRUE
+
+           MOVE EMPLID OF CHECK   TO  EMPLID OF BIND-DATA OF I-ARRAGE
+           MOVE COMPANY OF PSLCT  TO  COMPANY OF BIND-DATA OF I-ARRAGE
+           MOVE DEDCD OF DARRY(DARRY-IDX)
+                   TO  DEDCD OF BIND-DATA OF I-ARRAGE
+           MOVE PLAN-TYPE OF DARRY(DARRY-IDX)
+                   TO  PLAN-TYPE OF BIND-DATA OF I-ARRAGE
+           MOVE BENEFIT-PLAN OF DARRY(DARRY-IDX)
+                   TO  BENEFIT-PLAN OF BIND-DATA OF I-ARRAGE
+           MOVE DED-CLASS OF DARRY(DARRY-IDX DCLAS-IDX)
+                   TO  DED-CLASS OF BIND-DATA OF I-ARRAGE
+           MOVE CHECK-DT OF PYGRP TO  CHECK-DT OF BIND-DATA OF I-ARRAGE
+           MOVE ARREARS-BAL OF DARRY(DARRY-IDX DCLAS-IDX)
+                   TO  ARREARS-BAL OF BIND-DATA OF I-ARRAGE
+
+           IF FIRST-ARREARS-DT OF SELECT-DATA OF S-ARRAGE  =  SPACES
+
+               MOVE CHECK-DT OF PYGRP
+                       TO  FIRST-ARREARS-DT OF BIND-DATA OF I-ARRAGE
+           ELSE
+               MOVE FIRST-ARREARS-DT OF SELECT-DATA OF S-ARRAGE
+                       TO  FIRST-ARREARS-DT OF BIND-DATA OF I-ARRAGE
+           END-IF
+
+           IF PAYBACK-FACTOR-CAP-YES OF W-SW
+
+               MOVE 'Y'  TO  PAYBACK-CAPPED-IND OF BIND-DATA OF I-ARRAGE
+           ELSE
+               MOVE 'N'  TO  PAYBACK-CAPPED-IND OF BIND-DATA OF I-ARRAGE
+           END-IF
+
+           CALL 'PTPSQLRT' USING   ACTION-UPDATE OF SQLRT
+                                   SQLRT
+                                   SQL-CURSOR-COMMON OF SQLRT
+                                   SQL-STMT OF I-ARRAGE
+                                   BIND-SETUP OF I-ARRAGE
+                                   BIND-DATA OF I-ARRAGE
+           IF RTNCD-ERROR OF SQLRT
+
+               MOVE 'WRITE-ARREARS-AGING'  TO  ERR-SECTION OF SQLRT
+               PERFORM ZZ000-SQL-ERROR
+           END-IF
+
+           .
+       WRITE-ARREARS-AGING-EXIT.
+
       /*****************************************************************
       *
        XA110-SELECT-CALCED-CHK SECTION.
